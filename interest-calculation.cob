@@ -7,10 +7,18 @@
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO 'account_balances.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INTEREST-REPORT ASSIGN TO 'interest_calculation_report.txt'
+           SELECT INTEREST-REPORT ASSIGN TO
+               'interest_calculation_report.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INTEREST-POSTINGS ASSIGN TO 'interest_postings.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE-NEW ASSIGN TO 'account_balances.dat.new'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO 'bank_audit_trail.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT JOB-CONTROL ASSIGN TO 'job-control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,9 +26,27 @@
        01  ACCOUNT-RECORD.
            05  ACCT-NUMBER       PIC X(12).
            05  ACCT-TYPE         PIC X(8).
-           05  CURRENT-BALANCE   PIC 9(10)V99.
+           05  CURRENT-BALANCE   PIC S9(10)V99.
            05  MINIMUM-BALANCE   PIC 9(10)V99.
            05  LAST-INTEREST-DATE PIC X(8).
+           05  LAST-OD-DATE      PIC X(8).
+           05  OD-WAIVER-YEAR    PIC X(4).
+           05  OD-WAIVER-COUNT   PIC 9(2).
+           05  CURRENCY-CODE     PIC X(3).
+           05  ACCT-STATUS       PIC X(1).
+
+       FD  ACCOUNT-FILE-NEW.
+       01  ACCOUNT-RECORD-NEW.
+           05  ACCT-NUMBER-NEW       PIC X(12).
+           05  ACCT-TYPE-NEW         PIC X(8).
+           05  CURRENT-BALANCE-NEW   PIC S9(10)V99.
+           05  MINIMUM-BALANCE-NEW   PIC 9(10)V99.
+           05  LAST-INTEREST-DATE-NEW PIC X(8).
+           05  LAST-OD-DATE-NEW      PIC X(8).
+           05  OD-WAIVER-YEAR-NEW    PIC X(4).
+           05  OD-WAIVER-COUNT-NEW   PIC 9(2).
+           05  CURRENCY-CODE-NEW     PIC X(3).
+           05  ACCT-STATUS-NEW       PIC X(1).
 
        FD  INTEREST-REPORT.
        01  REPORT-LINE           PIC X(132).
@@ -32,6 +58,19 @@
            05  POST-RATE         PIC 9V9999.
            05  POST-DATE         PIC X(8).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE            PIC X(200).
+
+       FD  JOB-CONTROL.
+       01  JOB-CONTROL-RECORD.
+           05  JC-JOB-ID         PIC 9(9).
+           05  JC-JOB-NAME       PIC X(15).
+           05  JC-START-TIME     PIC X(14).
+           05  JC-STATUS         PIC X(10).
+           05  JC-END-TIME       PIC X(14).
+           05  JC-RECORDS-PROC   PIC 9(9).
+           05  JC-RECORDS-ERROR  PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                PIC X VALUE 'N'.
        01  WS-CURRENT-DATE.
@@ -39,6 +78,7 @@
            05  WS-MONTH          PIC 99.
            05  WS-DAY            PIC 99.
        01  WS-FORMATTED-DATE     PIC X(10).
+       01  WS-TODAY-YYYYMMDD     PIC X(8).
        
        01  WS-ACCOUNT-COUNT      PIC 9(7) VALUE 0.
        01  WS-ELIGIBLE-COUNT     PIC 9(7) VALUE 0.
@@ -49,8 +89,24 @@
        01  WS-ANNUAL-RATE        PIC 9V9999.
        01  WS-DAILY-RATE         PIC 9V999999.
        01  WS-MINIMUM-REQUIRED   PIC 9(8)V99 VALUE 100.00.
-       
-       01  INTEREST-TIERS.
+       01  WS-DAY-COUNT-DIVISOR  PIC 9(3) VALUE 365.
+       01  WS-LEAP-CHECK-4       PIC 9(3).
+       01  WS-LEAP-CHECK-100     PIC 9(3).
+       01  WS-LEAP-CHECK-400     PIC 9(3).
+
+       01  WS-CURRENT-TIME       PIC X(8).
+       01  WS-CURRENT-TIMESTAMP  PIC X(14).
+       01  WS-RUN-ID             PIC X(24).
+       01  WS-AUDIT-SEQ-NUM      PIC 9(9) VALUE 1.
+       01  WS-AUDIT-LOG-STATUS   PIC XX.
+       01  WS-AUDIT-LOG-EOF      PIC X VALUE 'N'.
+       01  WS-AUDIT-LAST-SEQ     PIC 9(9) VALUE 0.
+       01  WS-JOB-ID             PIC 9(9).
+       01  WS-JOB-END-DATE       PIC X(8).
+       01  WS-JOB-END-TIME       PIC X(6).
+       01  WS-JOB-END-TIMESTAMP  PIC X(14).
+
+       01  SAVINGS-INTEREST-TIERS.
            05  TIER-1.
                10  T1-MIN-BALANCE PIC 9(8)V99 VALUE 0.
                10  T1-MAX-BALANCE PIC 9(8)V99 VALUE 999.99.
@@ -67,7 +123,43 @@
                10  T4-MIN-BALANCE PIC 9(8)V99 VALUE 100000.00.
                10  T4-MAX-BALANCE PIC 9(8)V99 VALUE 999999.99.
                10  T4-RATE        PIC 9V9999 VALUE 0.0350.
-       
+
+       01  MMKT-INTEREST-TIERS.
+           05  MM-TIER-1.
+               10  MM1-MIN-BALANCE PIC 9(8)V99 VALUE 0.
+               10  MM1-MAX-BALANCE PIC 9(8)V99 VALUE 2499.99.
+               10  MM1-RATE        PIC 9V9999 VALUE 0.0100.
+           05  MM-TIER-2.
+               10  MM2-MIN-BALANCE PIC 9(8)V99 VALUE 2500.00.
+               10  MM2-MAX-BALANCE PIC 9(8)V99 VALUE 24999.99.
+               10  MM2-RATE        PIC 9V9999 VALUE 0.0225.
+           05  MM-TIER-3.
+               10  MM3-MIN-BALANCE PIC 9(8)V99 VALUE 25000.00.
+               10  MM3-MAX-BALANCE PIC 9(8)V99 VALUE 99999.99.
+               10  MM3-RATE        PIC 9V9999 VALUE 0.0325.
+           05  MM-TIER-4.
+               10  MM4-MIN-BALANCE PIC 9(8)V99 VALUE 100000.00.
+               10  MM4-MAX-BALANCE PIC 9(8)V99 VALUE 999999.99.
+               10  MM4-RATE        PIC 9V9999 VALUE 0.0400.
+
+       01  CD-INTEREST-TIERS.
+           05  CD-TIER-1.
+               10  CD1-MIN-BALANCE PIC 9(8)V99 VALUE 0.
+               10  CD1-MAX-BALANCE PIC 9(8)V99 VALUE 4999.99.
+               10  CD1-RATE        PIC 9V9999 VALUE 0.0300.
+           05  CD-TIER-2.
+               10  CD2-MIN-BALANCE PIC 9(8)V99 VALUE 5000.00.
+               10  CD2-MAX-BALANCE PIC 9(8)V99 VALUE 24999.99.
+               10  CD2-RATE        PIC 9V9999 VALUE 0.0375.
+           05  CD-TIER-3.
+               10  CD3-MIN-BALANCE PIC 9(8)V99 VALUE 25000.00.
+               10  CD3-MAX-BALANCE PIC 9(8)V99 VALUE 99999.99.
+               10  CD3-RATE        PIC 9V9999 VALUE 0.0450.
+           05  CD-TIER-4.
+               10  CD4-MIN-BALANCE PIC 9(8)V99 VALUE 100000.00.
+               10  CD4-MAX-BALANCE PIC 9(8)V99 VALUE 999999.99.
+               10  CD4-RATE        PIC 9V9999 VALUE 0.0500.
+
        01  HEADER-1.
            05  FILLER            PIC X(132) VALUE ALL '='.
        01  HEADER-2.
@@ -76,9 +168,9 @@
                VALUE 'DAILY INTEREST CALCULATION AND ACCRUAL REPORT'.
            05  FILLER            PIC X(35) VALUE SPACES.
        01  HEADER-3.
-           05  FILLER            PIC X(15) VALUE 'Calculation Date: '.
+           05  FILLER            PIC X(19) VALUE 'Calculation Date: '.
            05  H3-DATE           PIC X(10).
-           05  FILLER            PIC X(107) VALUE SPACES.
+           05  FILLER            PIC X(103) VALUE SPACES.
        
        01  SECTION-HEADER.
            05  FILLER            PIC X(5) VALUE SPACES.
@@ -126,32 +218,68 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-JOB
+           PERFORM CREATE-JOB-CONTROL-RECORD
            PERFORM PROCESS-ACCOUNTS
            PERFORM GENERATE-REPORT
+           PERFORM UPDATE-JOB-CONTROL-RECORD
            PERFORM CLEANUP
            STOP RUN.
 
        INITIALIZE-JOB.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
            STRING WS-MONTH '/' WS-DAY '/' WS-YEAR
                DELIMITED BY SIZE INTO WS-FORMATTED-DATE
-           
+           STRING WS-YEAR WS-MONTH WS-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-YYYYMMDD
+           STRING WS-TODAY-YYYYMMDD WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+           STRING 'INT-' WS-TODAY-YYYYMMDD '-' WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO WS-RUN-ID
+           ACCEPT WS-JOB-ID FROM TIME
+
+           PERFORM DETERMINE-AUDIT-SEQ-START
+
            OPEN INPUT ACCOUNT-FILE
            OPEN OUTPUT INTEREST-REPORT
            OPEN OUTPUT INTEREST-POSTINGS
+           OPEN EXTEND AUDIT-LOG
+           OPEN OUTPUT ACCOUNT-FILE-NEW
            
            DISPLAY "========================================="
            DISPLAY "DAILY INTEREST CALCULATION JOB STARTED"
            DISPLAY "========================================="
            DISPLAY "Calculation Date: " WS-FORMATTED-DATE
-           DISPLAY "Interest Tiers:"
+           DISPLAY "Interest Tiers (SAVINGS):"
            DISPLAY "  Tier 1: $0 - $999.99 @ 0.50% APY"
            DISPLAY "  Tier 2: $1,000 - $9,999.99 @ 1.50% APY"
            DISPLAY "  Tier 3: $10,000 - $99,999.99 @ 2.50% APY"
            DISPLAY "  Tier 4: $100,000+ @ 3.50% APY"
+           DISPLAY "Interest Tiers (MMKT) and (CD) use separate"
+           DISPLAY "published rate schedules - see report for detail."
+           DISPLAY "Day-Count Basis: CD accounts use 360, all other"
+           DISPLAY "account types use actual/365 (366 in leap years)"
            DISPLAY "Minimum Balance for Interest: $" WS-MINIMUM-REQUIRED
            DISPLAY " ".
 
+       DETERMINE-AUDIT-SEQ-START.
+           MOVE 1 TO WS-AUDIT-SEQ-NUM
+           MOVE 0 TO WS-AUDIT-LAST-SEQ
+           MOVE 'N' TO WS-AUDIT-LOG-EOF
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-LOG-STATUS = '00'
+               PERFORM UNTIL WS-AUDIT-LOG-EOF = 'Y'
+                   READ AUDIT-LOG
+                       AT END
+                           MOVE 'Y' TO WS-AUDIT-LOG-EOF
+                       NOT AT END
+                           MOVE AUDIT-LINE(1:9) TO WS-AUDIT-LAST-SEQ
+                   END-READ
+               END-PERFORM
+               COMPUTE WS-AUDIT-SEQ-NUM = WS-AUDIT-LAST-SEQ + 1
+               CLOSE AUDIT-LOG
+           END-IF.
+
        PROCESS-ACCOUNTS.
            PERFORM UNTIL WS-EOF = 'Y'
                READ ACCOUNT-FILE
@@ -165,19 +293,34 @@
        CALCULATE-INTEREST.
            ADD 1 TO WS-ACCOUNT-COUNT
            ADD CURRENT-BALANCE TO WS-TOTAL-BALANCES
-           
+
            IF CURRENT-BALANCE >= WS-MINIMUM-REQUIRED
+               AND ACCT-STATUS NOT = 'C'
                PERFORM DETERMINE-INTEREST-RATE
                PERFORM COMPUTE-DAILY-INTEREST
                PERFORM CREATE-POSTING-RECORD
                ADD 1 TO WS-ELIGIBLE-COUNT
                ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+               ADD WS-INTEREST-AMOUNT TO CURRENT-BALANCE
+               MOVE WS-TODAY-YYYYMMDD TO LAST-INTEREST-DATE
            ELSE
                MOVE 0 TO WS-INTEREST-AMOUNT
                MOVE 0 TO WS-ANNUAL-RATE
-           END-IF.
+           END-IF
+
+           PERFORM REWRITE-ACCOUNT-RECORD.
 
        DETERMINE-INTEREST-RATE.
+           EVALUATE ACCT-TYPE
+               WHEN 'MMKT'
+                   PERFORM DETERMINE-MMKT-RATE
+               WHEN 'CD'
+                   PERFORM DETERMINE-CD-RATE
+               WHEN OTHER
+                   PERFORM DETERMINE-SAVINGS-RATE
+           END-EVALUATE.
+
+       DETERMINE-SAVINGS-RATE.
            EVALUATE TRUE
                WHEN CURRENT-BALANCE >= T1-MIN-BALANCE AND
                     CURRENT-BALANCE <= T1-MAX-BALANCE
@@ -194,18 +337,93 @@
                    MOVE 0 TO WS-ANNUAL-RATE
            END-EVALUATE.
 
+       DETERMINE-MMKT-RATE.
+           EVALUATE TRUE
+               WHEN CURRENT-BALANCE >= MM1-MIN-BALANCE AND
+                    CURRENT-BALANCE <= MM1-MAX-BALANCE
+                   MOVE MM1-RATE TO WS-ANNUAL-RATE
+               WHEN CURRENT-BALANCE >= MM2-MIN-BALANCE AND
+                    CURRENT-BALANCE <= MM2-MAX-BALANCE
+                   MOVE MM2-RATE TO WS-ANNUAL-RATE
+               WHEN CURRENT-BALANCE >= MM3-MIN-BALANCE AND
+                    CURRENT-BALANCE <= MM3-MAX-BALANCE
+                   MOVE MM3-RATE TO WS-ANNUAL-RATE
+               WHEN CURRENT-BALANCE >= MM4-MIN-BALANCE
+                   MOVE MM4-RATE TO WS-ANNUAL-RATE
+               WHEN OTHER
+                   MOVE 0 TO WS-ANNUAL-RATE
+           END-EVALUATE.
+
+       DETERMINE-CD-RATE.
+           EVALUATE TRUE
+               WHEN CURRENT-BALANCE >= CD1-MIN-BALANCE AND
+                    CURRENT-BALANCE <= CD1-MAX-BALANCE
+                   MOVE CD1-RATE TO WS-ANNUAL-RATE
+               WHEN CURRENT-BALANCE >= CD2-MIN-BALANCE AND
+                    CURRENT-BALANCE <= CD2-MAX-BALANCE
+                   MOVE CD2-RATE TO WS-ANNUAL-RATE
+               WHEN CURRENT-BALANCE >= CD3-MIN-BALANCE AND
+                    CURRENT-BALANCE <= CD3-MAX-BALANCE
+                   MOVE CD3-RATE TO WS-ANNUAL-RATE
+               WHEN CURRENT-BALANCE >= CD4-MIN-BALANCE
+                   MOVE CD4-RATE TO WS-ANNUAL-RATE
+               WHEN OTHER
+                   MOVE 0 TO WS-ANNUAL-RATE
+           END-EVALUATE.
+
        COMPUTE-DAILY-INTEREST.
-           COMPUTE WS-DAILY-RATE = WS-ANNUAL-RATE / 365
-           COMPUTE WS-INTEREST-AMOUNT ROUNDED = 
+           PERFORM DETERMINE-DAY-COUNT-BASIS
+           COMPUTE WS-DAILY-RATE = WS-ANNUAL-RATE / WS-DAY-COUNT-DIVISOR
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
                CURRENT-BALANCE * WS-DAILY-RATE.
 
+       DETERMINE-DAY-COUNT-BASIS.
+           IF ACCT-TYPE = 'CD'
+               MOVE 360 TO WS-DAY-COUNT-DIVISOR
+           ELSE
+               PERFORM DETERMINE-LEAP-YEAR-BASIS
+           END-IF.
+
+       DETERMINE-LEAP-YEAR-BASIS.
+           COMPUTE WS-LEAP-CHECK-4 = FUNCTION MOD(WS-YEAR, 4)
+           COMPUTE WS-LEAP-CHECK-100 = FUNCTION MOD(WS-YEAR, 100)
+           COMPUTE WS-LEAP-CHECK-400 = FUNCTION MOD(WS-YEAR, 400)
+           IF WS-LEAP-CHECK-4 = 0 AND
+              (WS-LEAP-CHECK-100 NOT = 0 OR WS-LEAP-CHECK-400 = 0)
+               MOVE 366 TO WS-DAY-COUNT-DIVISOR
+           ELSE
+               MOVE 365 TO WS-DAY-COUNT-DIVISOR
+           END-IF.
+
        CREATE-POSTING-RECORD.
            MOVE ACCT-NUMBER TO POST-ACCT-NUMBER
            MOVE WS-INTEREST-AMOUNT TO POST-AMOUNT
            MOVE WS-ANNUAL-RATE TO POST-RATE
            STRING WS-YEAR WS-MONTH WS-DAY
                DELIMITED BY SIZE INTO POST-DATE
-           WRITE POSTING-RECORD.
+           WRITE POSTING-RECORD
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AUDIT-LOG.
+           STRING WS-AUDIT-SEQ-NUM '|' WS-CURRENT-TIMESTAMP '|'
+                  WS-RUN-ID '|INTEREST-POSTED|Account ' ACCT-NUMBER
+                  ' posted interest ' WS-INTEREST-AMOUNT
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           ADD 1 TO WS-AUDIT-SEQ-NUM.
+
+       REWRITE-ACCOUNT-RECORD.
+           MOVE ACCT-NUMBER TO ACCT-NUMBER-NEW
+           MOVE ACCT-TYPE TO ACCT-TYPE-NEW
+           MOVE CURRENT-BALANCE TO CURRENT-BALANCE-NEW
+           MOVE MINIMUM-BALANCE TO MINIMUM-BALANCE-NEW
+           MOVE LAST-INTEREST-DATE TO LAST-INTEREST-DATE-NEW
+           MOVE LAST-OD-DATE TO LAST-OD-DATE-NEW
+           MOVE OD-WAIVER-YEAR TO OD-WAIVER-YEAR-NEW
+           MOVE OD-WAIVER-COUNT TO OD-WAIVER-COUNT-NEW
+           MOVE CURRENCY-CODE TO CURRENCY-CODE-NEW
+           MOVE ACCT-STATUS TO ACCT-STATUS-NEW
+           WRITE ACCOUNT-RECORD-NEW.
 
        GENERATE-REPORT.
            WRITE REPORT-LINE FROM HEADER-1
@@ -216,28 +434,76 @@
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
            
-           MOVE 'INTEREST RATE TIERS' TO SH-TITLE
+           MOVE 'INTEREST RATE TIERS - SAVINGS' TO SH-TITLE
            WRITE REPORT-LINE FROM SECTION-HEADER
            WRITE REPORT-LINE FROM HEADER-1
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
-           
+
            MOVE 'Tier 1: $0.00 - $999.99' TO SL-LABEL
            MOVE T1-RATE TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+
            MOVE 'Tier 2: $1,000.00 - $9,999.99' TO SL-LABEL
            MOVE T2-RATE TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+
            MOVE 'Tier 3: $10,000.00 - $99,999.99' TO SL-LABEL
            MOVE T3-RATE TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+
            MOVE 'Tier 4: $100,000.00+' TO SL-LABEL
            MOVE T4-RATE TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'INTEREST RATE TIERS - MONEY MARKET' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Tier 1: $0.00 - $2,499.99' TO SL-LABEL
+           MOVE MM1-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Tier 2: $2,500.00 - $24,999.99' TO SL-LABEL
+           MOVE MM2-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Tier 3: $25,000.00 - $99,999.99' TO SL-LABEL
+           MOVE MM3-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Tier 4: $100,000.00+' TO SL-LABEL
+           MOVE MM4-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'INTEREST RATE TIERS - CD' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Tier 1: $0.00 - $4,999.99' TO SL-LABEL
+           MOVE CD1-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Tier 2: $5,000.00 - $24,999.99' TO SL-LABEL
+           MOVE CD2-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Tier 3: $25,000.00 - $99,999.99' TO SL-LABEL
+           MOVE CD3-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Tier 4: $100,000.00+' TO SL-LABEL
+           MOVE CD4-RATE TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
            WRITE REPORT-LINE
@@ -283,7 +549,40 @@
            DISPLAY "INTEREST CALCULATION JOB COMPLETED"
            DISPLAY "=========================================".
 
+       CREATE-JOB-CONTROL-RECORD.
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'INTEREST' TO JC-JOB-NAME
+           MOVE WS-CURRENT-TIMESTAMP TO JC-START-TIME
+           MOVE 'STARTED' TO JC-STATUS
+           MOVE SPACES TO JC-END-TIME
+           MOVE 0 TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
+       UPDATE-JOB-CONTROL-RECORD.
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-END-TIME FROM TIME
+           STRING WS-JOB-END-DATE WS-JOB-END-TIME
+               DELIMITED BY SIZE INTO WS-JOB-END-TIMESTAMP
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'INTEREST' TO JC-JOB-NAME
+           MOVE WS-CURRENT-TIMESTAMP TO JC-START-TIME
+           MOVE 'COMPLETED' TO JC-STATUS
+           MOVE WS-JOB-END-TIMESTAMP TO JC-END-TIME
+           MOVE WS-ACCOUNT-COUNT TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
        CLEANUP.
            CLOSE ACCOUNT-FILE
            CLOSE INTEREST-REPORT
-           CLOSE INTEREST-POSTINGS.
+           CLOSE INTEREST-POSTINGS
+           CLOSE ACCOUNT-FILE-NEW
+           CLOSE AUDIT-LOG
+           CALL 'CBL_DELETE_FILE' USING 'account_balances.dat'
+           CALL 'CBL_RENAME_FILE' USING 'account_balances.dat.new'
+               'account_balances.dat'.
