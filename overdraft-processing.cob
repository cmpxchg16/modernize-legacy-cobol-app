@@ -13,6 +13,17 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FEE-POSTINGS ASSIGN TO 'overdraft_fee_postings.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OD-HISTORY-FILE ASSIGN TO 'overdraft_history.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE-NEW ASSIGN TO 'account_balances.dat.new'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'account_master.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-CONTROL ASSIGN TO 'job-control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO 'bank_audit_trail.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,7 +33,25 @@
            05  ACCT-TYPE         PIC X(8).
            05  CURRENT-BALANCE   PIC S9(10)V99.
            05  MINIMUM-BALANCE   PIC 9(10)V99.
+           05  LAST-INTEREST-DATE PIC X(8).
            05  LAST-OD-DATE      PIC X(8).
+           05  OD-WAIVER-YEAR    PIC X(4).
+           05  OD-WAIVER-COUNT   PIC 9(2).
+           05  CURRENCY-CODE     PIC X(3).
+           05  ACCT-STATUS       PIC X(1).
+
+       FD  ACCOUNT-FILE-NEW.
+       01  ACCOUNT-RECORD-NEW.
+           05  ACCT-NUMBER-NEW   PIC X(12).
+           05  ACCT-TYPE-NEW     PIC X(8).
+           05  CURRENT-BALANCE-NEW PIC S9(10)V99.
+           05  MINIMUM-BALANCE-NEW PIC 9(10)V99.
+           05  LAST-INTEREST-DATE-NEW PIC X(8).
+           05  LAST-OD-DATE-NEW  PIC X(8).
+           05  OD-WAIVER-YEAR-NEW PIC X(4).
+           05  OD-WAIVER-COUNT-NEW PIC 9(2).
+           05  CURRENCY-CODE-NEW PIC X(3).
+           05  ACCT-STATUS-NEW   PIC X(1).
 
        FD  OVERDRAFT-REPORT.
        01  REPORT-LINE           PIC X(132).
@@ -37,6 +66,38 @@
            05  FEE-TYPE          PIC X(15).
            05  FEE-DATE          PIC X(8).
 
+       FD  OD-HISTORY-FILE.
+       01  OD-HISTORY-RECORD.
+           05  OH-ACCT-NUMBER    PIC X(12).
+           05  OH-OD-DATE        PIC X(8).
+           05  OH-OD-AMOUNT      PIC 9(10)V99.
+           05  OH-FEE-ASSESSED   PIC 9(5)V99.
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-ACCT-NUMBER    PIC X(12).
+           05  CM-CUSTOMER-NAME  PIC X(30).
+           05  CM-ADDRESS-1      PIC X(30).
+           05  CM-ADDRESS-2      PIC X(30).
+           05  CM-CITY-STATE-ZIP PIC X(30).
+           05  CM-PHONE          PIC X(12).
+           05  CM-ACCT-TYPE      PIC X(8).
+           05  CM-OPENING-DATE   PIC X(8).
+           05  CM-STATUS         PIC X(1).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE            PIC X(200).
+
+       FD  JOB-CONTROL.
+       01  JOB-CONTROL-RECORD.
+           05  JC-JOB-ID         PIC 9(9).
+           05  JC-JOB-NAME       PIC X(15).
+           05  JC-START-TIME     PIC X(14).
+           05  JC-STATUS         PIC X(10).
+           05  JC-END-TIME       PIC X(14).
+           05  JC-RECORDS-PROC   PIC 9(9).
+           05  JC-RECORDS-ERROR  PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                PIC X VALUE 'N'.
        01  WS-CURRENT-DATE.
@@ -55,7 +116,59 @@
        01  WS-MAX-DAILY-FEES     PIC 9(3) VALUE 10.
        01  WS-DAYS-OVERDRAWN     PIC 9(3).
        01  WS-CALCULATED-FEE     PIC 9(5)V99.
-       
+       01  WS-TODAY-NUM          PIC 9(8).
+       01  WS-LAST-OD-NUM        PIC 9(8).
+       01  WS-TODAY-INT          PIC S9(9).
+       01  WS-LAST-OD-INT        PIC S9(9).
+       01  WS-DAYS-OVERDRAWN-CALC PIC S9(5).
+
+       01  WS-HIST-EOF           PIC X VALUE 'N'.
+       01  WS-HIST-TABLE-COUNT   PIC 9(5) VALUE 0.
+       01  WS-OFFENSE-COUNT      PIC 9(3) VALUE 0.
+       01  WS-REPEAT-OFFENDER-LIMIT PIC 9(3) VALUE 3.
+       01  WS-REPEAT-OFFENDER-FLAG  PIC X VALUE 'N'.
+       01  WS-HIST-WINDOW-DAYS   PIC 9(3) VALUE 30.
+       01  WS-HIST-ENTRY-NUM     PIC 9(8).
+       01  WS-HIST-ENTRY-INT     PIC S9(9).
+       01  WS-HIST-WINDOW-START-INT PIC S9(9).
+
+       01  WS-ASSESS-MODE        PIC X VALUE 'N'.
+       01  WS-PREMIUM-WAIVER-LIMIT PIC 9(2) VALUE 3.
+       01  WS-CURRENT-YEAR-X     PIC X(4).
+
+       01  WS-CM-EOF             PIC X VALUE 'N'.
+       01  WS-CM-TABLE-COUNT     PIC 9(5) VALUE 0.
+       01  WS-CM-FOUND           PIC X VALUE 'N'.
+
+       01  WS-CURRENT-TIME       PIC X(8).
+       01  WS-CURRENT-TIMESTAMP  PIC X(14).
+       01  WS-RUN-ID             PIC X(24).
+       01  WS-AUDIT-SEQ-NUM      PIC 9(9) VALUE 1.
+       01  WS-AUDIT-LOG-STATUS   PIC XX.
+       01  WS-AUDIT-LOG-EOF      PIC X VALUE 'N'.
+       01  WS-AUDIT-LAST-SEQ     PIC 9(9) VALUE 0.
+       01  WS-JOB-ID             PIC 9(9).
+       01  WS-JOB-END-DATE       PIC X(8).
+       01  WS-JOB-END-TIME       PIC X(6).
+       01  WS-JOB-END-TIMESTAMP  PIC X(14).
+
+       01  CUSTOMER-MASTER-TABLE.
+           05  CM-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-CM-TABLE-COUNT
+                   INDEXED BY CM-IDX.
+               10  CM-T-ACCT     PIC X(12).
+               10  CM-T-NAME     PIC X(30).
+               10  CM-T-ADDR-1   PIC X(30).
+               10  CM-T-ADDR-2   PIC X(30).
+               10  CM-T-CITY-STATE-ZIP PIC X(30).
+
+       01  OD-HISTORY-TABLE.
+           05  OH-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-HIST-TABLE-COUNT
+                   INDEXED BY OH-IDX.
+               10  OH-T-ACCT     PIC X(12).
+               10  OH-T-DATE     PIC X(8).
+
        01  HEADER-1.
            05  FILLER            PIC X(132) VALUE ALL '='.
        01  HEADER-2.
@@ -64,9 +177,9 @@
                VALUE 'OVERDRAFT PROCESSING AND FEE ASSESSMENT REPORT'.
            05  FILLER            PIC X(40) VALUE SPACES.
        01  HEADER-3.
-           05  FILLER            PIC X(15) VALUE 'Processing Date: '.
+           05  FILLER            PIC X(18) VALUE 'Processing Date: '.
            05  H3-DATE           PIC X(10).
-           05  FILLER            PIC X(107) VALUE SPACES.
+           05  FILLER            PIC X(104) VALUE SPACES.
        
        01  SECTION-HEADER.
            05  FILLER            PIC X(5) VALUE SPACES.
@@ -124,21 +237,43 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-JOB
+           PERFORM CREATE-JOB-CONTROL-RECORD
            PERFORM PROCESS-ACCOUNTS
            PERFORM GENERATE-REPORT
+           PERFORM UPDATE-JOB-CONTROL-RECORD
            PERFORM CLEANUP
            STOP RUN.
 
        INITIALIZE-JOB.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
            STRING WS-MONTH '/' WS-DAY '/' WS-YEAR
                DELIMITED BY SIZE INTO WS-FORMATTED-DATE
-           
+           STRING WS-YEAR WS-MONTH WS-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-NUM
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM)
+           COMPUTE WS-HIST-WINDOW-START-INT =
+               WS-TODAY-INT - WS-HIST-WINDOW-DAYS
+           MOVE WS-YEAR TO WS-CURRENT-YEAR-X
+           STRING WS-TODAY-NUM WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+           STRING 'ODP-' WS-TODAY-NUM '-' WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO WS-RUN-ID
+           ACCEPT WS-JOB-ID FROM TIME
+
+           PERFORM DETERMINE-AUDIT-SEQ-START
+
            OPEN INPUT ACCOUNT-FILE
            OPEN OUTPUT OVERDRAFT-REPORT
            OPEN OUTPUT NOTICE-FILE
            OPEN OUTPUT FEE-POSTINGS
-           
+           OPEN OUTPUT ACCOUNT-FILE-NEW
+           OPEN EXTEND AUDIT-LOG
+
+           PERFORM LOAD-OD-HISTORY
+           OPEN EXTEND OD-HISTORY-FILE
+           PERFORM LOAD-CUSTOMER-MASTER
+
            DISPLAY "========================================="
            DISPLAY "OVERDRAFT PROCESSING JOB STARTED"
            DISPLAY "========================================="
@@ -147,6 +282,24 @@
            DISPLAY "Daily OD Fee: $" WS-DAILY-OD-FEE
            DISPLAY " ".
 
+       DETERMINE-AUDIT-SEQ-START.
+           MOVE 1 TO WS-AUDIT-SEQ-NUM
+           MOVE 0 TO WS-AUDIT-LAST-SEQ
+           MOVE 'N' TO WS-AUDIT-LOG-EOF
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-LOG-STATUS = '00'
+               PERFORM UNTIL WS-AUDIT-LOG-EOF = 'Y'
+                   READ AUDIT-LOG
+                       AT END
+                           MOVE 'Y' TO WS-AUDIT-LOG-EOF
+                       NOT AT END
+                           MOVE AUDIT-LINE(1:9) TO WS-AUDIT-LAST-SEQ
+                   END-READ
+               END-PERFORM
+               COMPUTE WS-AUDIT-SEQ-NUM = WS-AUDIT-LAST-SEQ + 1
+               CLOSE AUDIT-LOG
+           END-IF.
+
        PROCESS-ACCOUNTS.
            PERFORM UNTIL WS-EOF = 'Y'
                READ ACCOUNT-FILE
@@ -159,19 +312,43 @@
 
        CHECK-OVERDRAFT.
            ADD 1 TO WS-ACCOUNT-COUNT
-           
+
            IF CURRENT-BALANCE < 0
+               AND ACCT-STATUS NOT = 'C'
                PERFORM PROCESS-OVERDRAFT-ACCOUNT
-           END-IF.
+           ELSE
+               MOVE SPACES TO LAST-OD-DATE
+           END-IF
+
+           PERFORM REWRITE-ACCOUNT-RECORD.
+
+       REWRITE-ACCOUNT-RECORD.
+           MOVE ACCT-NUMBER TO ACCT-NUMBER-NEW
+           MOVE ACCT-TYPE TO ACCT-TYPE-NEW
+           MOVE CURRENT-BALANCE TO CURRENT-BALANCE-NEW
+           MOVE MINIMUM-BALANCE TO MINIMUM-BALANCE-NEW
+           MOVE LAST-INTEREST-DATE TO LAST-INTEREST-DATE-NEW
+           MOVE LAST-OD-DATE TO LAST-OD-DATE-NEW
+           MOVE OD-WAIVER-YEAR TO OD-WAIVER-YEAR-NEW
+           MOVE OD-WAIVER-COUNT TO OD-WAIVER-COUNT-NEW
+           MOVE CURRENCY-CODE TO CURRENCY-CODE-NEW
+           MOVE ACCT-STATUS TO ACCT-STATUS-NEW
+           WRITE ACCOUNT-RECORD-NEW.
 
        PROCESS-OVERDRAFT-ACCOUNT.
            ADD 1 TO WS-OVERDRAFT-COUNT
            COMPUTE WS-TOTAL-OD-AMOUNT = 
                WS-TOTAL-OD-AMOUNT + (CURRENT-BALANCE * -1)
            
+           MOVE 'Y' TO WS-ASSESS-MODE
            PERFORM CALCULATE-OVERDRAFT-FEE
+           IF LAST-OD-DATE = SPACES
+               MOVE WS-TODAY-NUM TO LAST-OD-DATE
+           END-IF
            PERFORM CREATE-FEE-POSTING
+           PERFORM COUNT-REPEAT-OFFENSES
            PERFORM GENERATE-CUSTOMER-NOTICE
+           PERFORM RECORD-OD-HISTORY
            
            ADD WS-CALCULATED-FEE TO WS-TOTAL-FEES
            
@@ -181,7 +358,7 @@
 
        CALCULATE-OVERDRAFT-FEE.
            MOVE WS-OVERDRAFT-FEE TO WS-CALCULATED-FEE
-           
+
            IF LAST-OD-DATE NOT = SPACES
                PERFORM CALCULATE-DAYS-OVERDRAWN
                IF WS-DAYS-OVERDRAWN > 0
@@ -192,10 +369,121 @@
                            (WS-DAILY-OD-FEE * WS-MAX-DAILY-FEES)
                    END-IF
                END-IF
+           END-IF
+
+           IF ACCT-TYPE = 'PREMIUM'
+               PERFORM CHECK-PREMIUM-WAIVER
+           END-IF.
+
+       CHECK-PREMIUM-WAIVER.
+           IF OD-WAIVER-YEAR NOT = WS-CURRENT-YEAR-X
+               MOVE WS-CURRENT-YEAR-X TO OD-WAIVER-YEAR
+               MOVE 0 TO OD-WAIVER-COUNT
+           END-IF
+
+           IF OD-WAIVER-COUNT < WS-PREMIUM-WAIVER-LIMIT
+               MOVE 0 TO WS-CALCULATED-FEE
+               IF WS-ASSESS-MODE = 'Y'
+                   ADD 1 TO OD-WAIVER-COUNT
+               END-IF
            END-IF.
 
        CALCULATE-DAYS-OVERDRAWN.
-           MOVE 3 TO WS-DAYS-OVERDRAWN.
+           MOVE LAST-OD-DATE TO WS-LAST-OD-NUM
+           COMPUTE WS-LAST-OD-INT =
+               FUNCTION INTEGER-OF-DATE(WS-LAST-OD-NUM)
+           COMPUTE WS-DAYS-OVERDRAWN-CALC =
+               WS-TODAY-INT - WS-LAST-OD-INT
+           IF WS-DAYS-OVERDRAWN-CALC > 0
+               MOVE WS-DAYS-OVERDRAWN-CALC TO WS-DAYS-OVERDRAWN
+           ELSE
+               MOVE 0 TO WS-DAYS-OVERDRAWN
+           END-IF.
+
+       LOAD-OD-HISTORY.
+           MOVE 0 TO WS-HIST-TABLE-COUNT
+           OPEN INPUT OD-HISTORY-FILE
+           PERFORM READ-OD-HISTORY-ENTRY UNTIL WS-HIST-EOF = 'Y'
+           CLOSE OD-HISTORY-FILE
+           MOVE 'N' TO WS-HIST-EOF.
+
+       READ-OD-HISTORY-ENTRY.
+           READ OD-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-HIST-EOF
+               NOT AT END
+                   IF WS-HIST-TABLE-COUNT < 5000
+                       ADD 1 TO WS-HIST-TABLE-COUNT
+                       SET OH-IDX TO WS-HIST-TABLE-COUNT
+                       MOVE OH-ACCT-NUMBER TO OH-T-ACCT(OH-IDX)
+                       MOVE OH-OD-DATE TO OH-T-DATE(OH-IDX)
+                   END-IF
+           END-READ.
+
+       COUNT-REPEAT-OFFENSES.
+           MOVE 0 TO WS-OFFENSE-COUNT
+           MOVE 'N' TO WS-REPEAT-OFFENDER-FLAG
+           IF WS-HIST-TABLE-COUNT > 0
+               SET OH-IDX TO 1
+               PERFORM COUNT-OFFENSE-ENTRY VARYING OH-IDX FROM 1 BY 1
+                   UNTIL OH-IDX > WS-HIST-TABLE-COUNT
+           END-IF
+           IF WS-OFFENSE-COUNT >= WS-REPEAT-OFFENDER-LIMIT
+               MOVE 'Y' TO WS-REPEAT-OFFENDER-FLAG
+           END-IF.
+
+       COUNT-OFFENSE-ENTRY.
+           IF OH-T-ACCT(OH-IDX) = ACCT-NUMBER
+               MOVE OH-T-DATE(OH-IDX) TO WS-HIST-ENTRY-NUM
+               COMPUTE WS-HIST-ENTRY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-HIST-ENTRY-NUM)
+               IF WS-HIST-ENTRY-INT >= WS-HIST-WINDOW-START-INT
+                   ADD 1 TO WS-OFFENSE-COUNT
+               END-IF
+           END-IF.
+
+       LOAD-CUSTOMER-MASTER.
+           MOVE 0 TO WS-CM-TABLE-COUNT
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           PERFORM READ-CUSTOMER-MASTER-ENTRY UNTIL WS-CM-EOF = 'Y'
+           CLOSE CUSTOMER-MASTER-FILE
+           MOVE 'N' TO WS-CM-EOF.
+
+       READ-CUSTOMER-MASTER-ENTRY.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-CM-EOF
+               NOT AT END
+                   IF WS-CM-TABLE-COUNT < 5000
+                       ADD 1 TO WS-CM-TABLE-COUNT
+                       SET CM-IDX TO WS-CM-TABLE-COUNT
+                       MOVE CM-ACCT-NUMBER TO CM-T-ACCT(CM-IDX)
+                       MOVE CM-CUSTOMER-NAME TO CM-T-NAME(CM-IDX)
+                       MOVE CM-ADDRESS-1 TO CM-T-ADDR-1(CM-IDX)
+                       MOVE CM-ADDRESS-2 TO CM-T-ADDR-2(CM-IDX)
+                       MOVE CM-CITY-STATE-ZIP
+                           TO CM-T-CITY-STATE-ZIP(CM-IDX)
+                   END-IF
+           END-READ.
+
+       FIND-CUSTOMER-MASTER.
+           MOVE 'N' TO WS-CM-FOUND
+           IF WS-CM-TABLE-COUNT > 0
+               SET CM-IDX TO 1
+               SEARCH CM-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-CM-FOUND
+                   WHEN CM-T-ACCT(CM-IDX) = ACCT-NUMBER
+                       MOVE 'Y' TO WS-CM-FOUND
+           END-IF.
+
+       RECORD-OD-HISTORY.
+           MOVE ACCT-NUMBER TO OH-ACCT-NUMBER
+           STRING WS-YEAR WS-MONTH WS-DAY
+               DELIMITED BY SIZE INTO OH-OD-DATE
+           COMPUTE OH-OD-AMOUNT = CURRENT-BALANCE * -1
+           MOVE WS-CALCULATED-FEE TO OH-FEE-ASSESSED
+           WRITE OD-HISTORY-RECORD.
 
        CREATE-FEE-POSTING.
            MOVE ACCT-NUMBER TO FEE-ACCT-NUMBER
@@ -203,7 +491,16 @@
            MOVE 'OVERDRAFT-FEE' TO FEE-TYPE
            STRING WS-YEAR WS-MONTH WS-DAY
                DELIMITED BY SIZE INTO FEE-DATE
-           WRITE FEE-RECORD.
+           WRITE FEE-RECORD
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AUDIT-LOG.
+           STRING WS-AUDIT-SEQ-NUM '|' WS-CURRENT-TIMESTAMP '|'
+                  WS-RUN-ID '|OVERDRAFT-FEE|Account ' ACCT-NUMBER
+                  ' assessed fee ' WS-CALCULATED-FEE
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           ADD 1 TO WS-AUDIT-SEQ-NUM.
 
        GENERATE-CUSTOMER-NOTICE.
            WRITE NOTICE-LINE FROM NOTICE-HEADER
@@ -211,11 +508,31 @@
            WRITE NOTICE-LINE FROM NOTICE-HEADER
            MOVE SPACES TO NOTICE-LINE
            WRITE NOTICE-LINE
-           
+
+           PERFORM FIND-CUSTOMER-MASTER
+           IF WS-CM-FOUND = 'Y'
+               MOVE CM-T-NAME(CM-IDX) TO ND-TEXT
+               WRITE NOTICE-LINE FROM NOTICE-DETAIL
+
+               MOVE CM-T-ADDR-1(CM-IDX) TO ND-TEXT
+               WRITE NOTICE-LINE FROM NOTICE-DETAIL
+
+               IF CM-T-ADDR-2(CM-IDX) NOT = SPACES
+                   MOVE CM-T-ADDR-2(CM-IDX) TO ND-TEXT
+                   WRITE NOTICE-LINE FROM NOTICE-DETAIL
+               END-IF
+
+               MOVE CM-T-CITY-STATE-ZIP(CM-IDX) TO ND-TEXT
+               WRITE NOTICE-LINE FROM NOTICE-DETAIL
+
+               MOVE SPACES TO NOTICE-LINE
+               WRITE NOTICE-LINE
+           END-IF
+
            STRING 'Account Number: ' ACCT-NUMBER
                DELIMITED BY SIZE INTO ND-TEXT
            WRITE NOTICE-LINE FROM NOTICE-DETAIL
-           
+
            STRING 'Date: ' WS-FORMATTED-DATE
                DELIMITED BY SIZE INTO ND-TEXT
            WRITE NOTICE-LINE FROM NOTICE-DETAIL
@@ -245,7 +562,26 @@
            
            MOVE SPACES TO NOTICE-LINE
            WRITE NOTICE-LINE
-           
+
+           IF WS-REPEAT-OFFENDER-FLAG = 'Y'
+               MOVE 'REPEAT OVERDRAFT NOTICE: This account has been'
+                   TO ND-TEXT
+               WRITE NOTICE-LINE FROM NOTICE-DETAIL
+
+               STRING 'overdrawn ' WS-OFFENSE-COUNT
+                   ' or more times in the last '
+                   WS-HIST-WINDOW-DAYS ' days.'
+                   DELIMITED BY SIZE INTO ND-TEXT
+               WRITE NOTICE-LINE FROM NOTICE-DETAIL
+
+               MOVE 'This account has been referred for account review.'
+                   TO ND-TEXT
+               WRITE NOTICE-LINE FROM NOTICE-DETAIL
+
+               MOVE SPACES TO NOTICE-LINE
+               WRITE NOTICE-LINE
+           END-IF
+
            MOVE 'Please deposit funds immediately to avoid additional'
                TO ND-TEXT
            WRITE NOTICE-LINE FROM NOTICE-DETAIL
@@ -310,6 +646,7 @@
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        IF CURRENT-BALANCE < 0
+                           AND ACCT-STATUS NOT = 'C'
                            PERFORM WRITE-OVERDRAFT-DETAIL
                        END-IF
                END-READ
@@ -366,13 +703,48 @@
            MOVE ACCT-TYPE TO DL-TYPE
            MOVE CURRENT-BALANCE TO DL-BALANCE
            COMPUTE DL-OD-AMOUNT = CURRENT-BALANCE * -1
-           
+
+           MOVE 'N' TO WS-ASSESS-MODE
            PERFORM CALCULATE-OVERDRAFT-FEE
            MOVE WS-CALCULATED-FEE TO DL-FEE
            WRITE REPORT-LINE FROM DETAIL-LINE.
 
+       CREATE-JOB-CONTROL-RECORD.
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'OVERDRAFT' TO JC-JOB-NAME
+           MOVE WS-CURRENT-TIMESTAMP TO JC-START-TIME
+           MOVE 'STARTED' TO JC-STATUS
+           MOVE SPACES TO JC-END-TIME
+           MOVE 0 TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
+       UPDATE-JOB-CONTROL-RECORD.
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-END-TIME FROM TIME
+           STRING WS-JOB-END-DATE WS-JOB-END-TIME
+               DELIMITED BY SIZE INTO WS-JOB-END-TIMESTAMP
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'OVERDRAFT' TO JC-JOB-NAME
+           MOVE WS-CURRENT-TIMESTAMP TO JC-START-TIME
+           MOVE 'COMPLETED' TO JC-STATUS
+           MOVE WS-JOB-END-TIMESTAMP TO JC-END-TIME
+           MOVE WS-ACCOUNT-COUNT TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
        CLEANUP.
            CLOSE ACCOUNT-FILE
            CLOSE OVERDRAFT-REPORT
            CLOSE NOTICE-FILE
-           CLOSE FEE-POSTINGS.
+           CLOSE FEE-POSTINGS
+           CLOSE OD-HISTORY-FILE
+           CLOSE ACCOUNT-FILE-NEW
+           CLOSE AUDIT-LOG
+           CALL 'CBL_DELETE_FILE' USING 'account_balances.dat'
+           CALL 'CBL_RENAME_FILE' USING 'account_balances.dat.new'
+               'account_balances.dat'.
