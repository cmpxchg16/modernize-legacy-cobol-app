@@ -11,6 +11,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ERROR-LOG ASSIGN TO 'eod_errors.log'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'account_balances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,6 +24,7 @@
            05  TXN-AMOUNT        PIC 9(8)V99.
            05  TXN-REF           PIC X(15).
            05  TXN-CHANNEL       PIC X(10).
+           05  TXN-CURRENCY      PIC X(3).
 
        FD  RECON-REPORT.
        01  REPORT-LINE           PIC X(132).
@@ -29,12 +32,32 @@
        FD  ERROR-LOG.
        01  ERROR-LINE            PIC X(100).
 
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER       PIC X(12).
+           05  ACCT-TYPE         PIC X(8).
+           05  CURRENT-BALANCE   PIC S9(10)V99.
+           05  MINIMUM-BALANCE   PIC 9(10)V99.
+           05  LAST-INTEREST-DATE PIC X(8).
+           05  LAST-OD-DATE      PIC X(8).
+           05  OD-WAIVER-YEAR    PIC X(4).
+           05  OD-WAIVER-COUNT   PIC 9(2).
+           05  CURRENCY-CODE     PIC X(3).
+           05  ACCT-STATUS       PIC X(1).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                PIC X VALUE 'N'.
        01  WS-OPENING-BALANCE    PIC 9(10)V99 VALUE 1000.00.
        01  WS-CLOSING-BALANCE    PIC 9(10)V99.
        01  WS-CALCULATED-BALANCE PIC 9(10)V99.
        01  WS-DIFFERENCE         PIC S9(10)V99.
+
+      *    THE GL CONTROL ACCOUNT CARRIES THE BOOK BALANCE THIS JOB
+      *    RECONCILES AGAINST; THE EOD TRANSACTION FEED HAS NO
+      *    PER-TRANSACTION ACCOUNT NUMBER TO POST AGAINST INDIVIDUALLY.
+       01  WS-CONTROL-ACCOUNT-NUMBER PIC X(12) VALUE 'GL0000000001'.
+       01  WS-ACCT-EOF           PIC X VALUE 'N'.
+       01  WS-CONTROL-BALANCE    PIC S9(10)V99 VALUE 0.
        
        01  WS-TRANSACTION-COUNT  PIC 9(7) VALUE 0.
        01  WS-CREDIT-COUNT       PIC 9(7) VALUE 0.
@@ -45,6 +68,37 @@
        01  WS-TOTAL-DEBITS       PIC 9(12)V99 VALUE 0.
        01  WS-LARGEST-CREDIT     PIC 9(10)V99 VALUE 0.
        01  WS-LARGEST-DEBIT      PIC 9(10)V99 VALUE 0.
+
+       01  WS-BRANCH-COUNT       PIC 9(7) VALUE 0.
+       01  WS-BRANCH-AMOUNT      PIC 9(12)V99 VALUE 0.
+       01  WS-ATM-COUNT          PIC 9(7) VALUE 0.
+       01  WS-ATM-AMOUNT         PIC 9(12)V99 VALUE 0.
+       01  WS-ONLINE-COUNT       PIC 9(7) VALUE 0.
+       01  WS-ONLINE-AMOUNT      PIC 9(12)V99 VALUE 0.
+       01  WS-MOBILE-COUNT       PIC 9(7) VALUE 0.
+       01  WS-MOBILE-AMOUNT      PIC 9(12)V99 VALUE 0.
+       01  WS-WIRE-COUNT         PIC 9(7) VALUE 0.
+       01  WS-WIRE-AMOUNT        PIC 9(12)V99 VALUE 0.
+       01  WS-OTHER-CHAN-COUNT   PIC 9(7) VALUE 0.
+       01  WS-OTHER-CHAN-AMOUNT  PIC 9(12)V99 VALUE 0.
+
+       01  WS-USD-COUNT          PIC 9(7) VALUE 0.
+       01  WS-USD-AMOUNT         PIC 9(12)V99 VALUE 0.
+       01  WS-EUR-COUNT          PIC 9(7) VALUE 0.
+       01  WS-EUR-AMOUNT         PIC 9(12)V99 VALUE 0.
+       01  WS-GBP-COUNT          PIC 9(7) VALUE 0.
+       01  WS-GBP-AMOUNT         PIC 9(12)V99 VALUE 0.
+       01  WS-OTHER-CURR-COUNT   PIC 9(7) VALUE 0.
+       01  WS-OTHER-CURR-AMOUNT  PIC 9(12)V99 VALUE 0.
+
+       01  WS-HOURLY-STATS.
+           05  WS-HOUR-ENTRY OCCURS 24 TIMES INDEXED BY WS-HOUR-IDX.
+               10  WS-HOUR-COUNT     PIC 9(7) VALUE 0.
+               10  WS-HOUR-AMOUNT    PIC 9(12)V99 VALUE 0.
+       01  WS-TXN-HOUR           PIC 9(2).
+       01  WS-PEAK-HOUR          PIC 9(2) VALUE 0.
+       01  WS-PEAK-HOUR-COUNT    PIC 9(7) VALUE 0.
+       01  WS-PEAK-HOUR-DISPLAY  PIC X(5).
        
        01  WS-CURRENT-DATE.
            05  WS-YEAR           PIC 9(4).
@@ -93,14 +147,38 @@
        
        01  STATUS-LINE.
            05  FILLER            PIC X(5) VALUE SPACES.
-           05  FILLER            PIC X(25) VALUE 'RECONCILIATION STATUS: '.
+           05  FILLER            PIC X(25)
+               VALUE 'RECONCILIATION STATUS: '.
            05  SL-STATUS         PIC X(20).
            05  FILLER            PIC X(82) VALUE SPACES.
 
+       01  TEXT-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  TL-LABEL          PIC X(40).
+           05  TL-VALUE          PIC X(20).
+           05  FILLER            PIC X(67) VALUE SPACES.
+
+       01  CHANNEL-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  CHL-LABEL         PIC X(15).
+           05  CHL-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(3) VALUE SPACES.
+           05  CHL-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER            PIC X(88) VALUE SPACES.
+
+       01  CURRENCY-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  CUL-LABEL         PIC X(15).
+           05  CUL-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(3) VALUE SPACES.
+           05  CUL-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER            PIC X(88) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-JOB
            PERFORM PROCESS-TRANSACTIONS
+           PERFORM FIND-PEAK-HOUR
            PERFORM PERFORM-RECONCILIATION
            PERFORM GENERATE-REPORT
            PERFORM CLEANUP
@@ -119,7 +197,8 @@
            OPEN OUTPUT RECON-REPORT
            OPEN OUTPUT ERROR-LOG
            
-           CALL 'DataProgram' USING 'READ', WS-OPENING-BALANCE
+           PERFORM READ-CONTROL-ACCOUNT-BALANCE
+           MOVE WS-CONTROL-BALANCE TO WS-OPENING-BALANCE
            MOVE WS-OPENING-BALANCE TO WS-CALCULATED-BALANCE
            
            DISPLAY "========================================="
@@ -150,6 +229,58 @@
                    PERFORM PROCESS-DEBIT-TXN
                WHEN OTHER
                    PERFORM LOG-ERROR
+           END-EVALUATE
+
+           PERFORM TALLY-CHANNEL
+           PERFORM TALLY-CURRENCY
+           PERFORM TALLY-HOUR.
+
+       TALLY-HOUR.
+           MOVE TXN-TIME(1:2) TO WS-TXN-HOUR
+           SET WS-HOUR-IDX TO WS-TXN-HOUR
+           SET WS-HOUR-IDX UP BY 1
+           ADD 1 TO WS-HOUR-COUNT(WS-HOUR-IDX)
+           ADD TXN-AMOUNT TO WS-HOUR-AMOUNT(WS-HOUR-IDX).
+
+       TALLY-CHANNEL.
+           EVALUATE TXN-CHANNEL
+               WHEN 'BRANCH'
+                   ADD 1 TO WS-BRANCH-COUNT
+                   ADD TXN-AMOUNT TO WS-BRANCH-AMOUNT
+               WHEN 'ATM'
+                   ADD 1 TO WS-ATM-COUNT
+                   ADD TXN-AMOUNT TO WS-ATM-AMOUNT
+               WHEN 'ONLINE'
+                   ADD 1 TO WS-ONLINE-COUNT
+                   ADD TXN-AMOUNT TO WS-ONLINE-AMOUNT
+               WHEN 'MOBILE'
+                   ADD 1 TO WS-MOBILE-COUNT
+                   ADD TXN-AMOUNT TO WS-MOBILE-AMOUNT
+               WHEN 'WIRE'
+                   ADD 1 TO WS-WIRE-COUNT
+                   ADD TXN-AMOUNT TO WS-WIRE-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-CHAN-COUNT
+                   ADD TXN-AMOUNT TO WS-OTHER-CHAN-AMOUNT
+           END-EVALUATE.
+
+       TALLY-CURRENCY.
+           EVALUATE TXN-CURRENCY
+               WHEN 'USD'
+                   ADD 1 TO WS-USD-COUNT
+                   ADD TXN-AMOUNT TO WS-USD-AMOUNT
+               WHEN 'EUR'
+                   ADD 1 TO WS-EUR-COUNT
+                   ADD TXN-AMOUNT TO WS-EUR-AMOUNT
+               WHEN 'GBP'
+                   ADD 1 TO WS-GBP-COUNT
+                   ADD TXN-AMOUNT TO WS-GBP-AMOUNT
+               WHEN SPACES
+                   ADD 1 TO WS-USD-COUNT
+                   ADD TXN-AMOUNT TO WS-USD-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-CURR-COUNT
+                   ADD TXN-AMOUNT TO WS-OTHER-CURR-AMOUNT
            END-EVALUATE.
 
        PROCESS-CREDIT-TXN.
@@ -177,9 +308,23 @@
                DELIMITED BY SIZE INTO ERROR-LINE
            WRITE ERROR-LINE.
 
+       FIND-PEAK-HOUR.
+           MOVE 0 TO WS-PEAK-HOUR-COUNT
+           PERFORM CHECK-HOUR-FOR-PEAK VARYING WS-HOUR-IDX FROM 1
+               BY 1 UNTIL WS-HOUR-IDX > 24
+           STRING WS-PEAK-HOUR ':00' DELIMITED BY SIZE
+               INTO WS-PEAK-HOUR-DISPLAY.
+
+       CHECK-HOUR-FOR-PEAK.
+           IF WS-HOUR-COUNT(WS-HOUR-IDX) > WS-PEAK-HOUR-COUNT
+               MOVE WS-HOUR-COUNT(WS-HOUR-IDX) TO WS-PEAK-HOUR-COUNT
+               COMPUTE WS-PEAK-HOUR = WS-HOUR-IDX - 1
+           END-IF.
+
        PERFORM-RECONCILIATION.
-           CALL 'DataProgram' USING 'READ', WS-CLOSING-BALANCE
-           COMPUTE WS-DIFFERENCE = 
+           PERFORM READ-CONTROL-ACCOUNT-BALANCE
+           MOVE WS-CONTROL-BALANCE TO WS-CLOSING-BALANCE
+           COMPUTE WS-DIFFERENCE =
                WS-CLOSING-BALANCE - WS-CALCULATED-BALANCE
            
            IF WS-DIFFERENCE = 0
@@ -261,6 +406,91 @@
            MOVE WS-ERROR-COUNT TO CL-COUNT
            WRITE REPORT-LINE FROM COUNT-LINE
            
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'CHANNEL BREAKDOWN' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Branch:' TO CHL-LABEL
+           MOVE WS-BRANCH-COUNT TO CHL-COUNT
+           MOVE WS-BRANCH-AMOUNT TO CHL-AMOUNT
+           WRITE REPORT-LINE FROM CHANNEL-LINE
+
+           MOVE 'ATM:' TO CHL-LABEL
+           MOVE WS-ATM-COUNT TO CHL-COUNT
+           MOVE WS-ATM-AMOUNT TO CHL-AMOUNT
+           WRITE REPORT-LINE FROM CHANNEL-LINE
+
+           MOVE 'Online:' TO CHL-LABEL
+           MOVE WS-ONLINE-COUNT TO CHL-COUNT
+           MOVE WS-ONLINE-AMOUNT TO CHL-AMOUNT
+           WRITE REPORT-LINE FROM CHANNEL-LINE
+
+           MOVE 'Mobile:' TO CHL-LABEL
+           MOVE WS-MOBILE-COUNT TO CHL-COUNT
+           MOVE WS-MOBILE-AMOUNT TO CHL-AMOUNT
+           WRITE REPORT-LINE FROM CHANNEL-LINE
+
+           MOVE 'Wire:' TO CHL-LABEL
+           MOVE WS-WIRE-COUNT TO CHL-COUNT
+           MOVE WS-WIRE-AMOUNT TO CHL-AMOUNT
+           WRITE REPORT-LINE FROM CHANNEL-LINE
+
+           MOVE 'Other:' TO CHL-LABEL
+           MOVE WS-OTHER-CHAN-COUNT TO CHL-COUNT
+           MOVE WS-OTHER-CHAN-AMOUNT TO CHL-AMOUNT
+           WRITE REPORT-LINE FROM CHANNEL-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'CURRENCY BREAKDOWN' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'USD:' TO CUL-LABEL
+           MOVE WS-USD-COUNT TO CUL-COUNT
+           MOVE WS-USD-AMOUNT TO CUL-AMOUNT
+           WRITE REPORT-LINE FROM CURRENCY-LINE
+
+           MOVE 'EUR:' TO CUL-LABEL
+           MOVE WS-EUR-COUNT TO CUL-COUNT
+           MOVE WS-EUR-AMOUNT TO CUL-AMOUNT
+           WRITE REPORT-LINE FROM CURRENCY-LINE
+
+           MOVE 'GBP:' TO CUL-LABEL
+           MOVE WS-GBP-COUNT TO CUL-COUNT
+           MOVE WS-GBP-AMOUNT TO CUL-AMOUNT
+           WRITE REPORT-LINE FROM CURRENCY-LINE
+
+           MOVE 'Other:' TO CUL-LABEL
+           MOVE WS-OTHER-CURR-COUNT TO CUL-COUNT
+           MOVE WS-OTHER-CURR-AMOUNT TO CUL-AMOUNT
+           WRITE REPORT-LINE FROM CURRENCY-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'PEAK HOUR ANALYSIS' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Peak Hour:' TO TL-LABEL
+           MOVE WS-PEAK-HOUR-DISPLAY TO TL-VALUE
+           WRITE REPORT-LINE FROM TEXT-LINE
+
+           MOVE 'Transactions In Peak Hour:' TO CL-LABEL
+           MOVE WS-PEAK-HOUR-COUNT TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
            WRITE REPORT-LINE
@@ -291,6 +521,23 @@
            DISPLAY "END-OF-DAY RECONCILIATION JOB COMPLETED"
            DISPLAY "=========================================".
 
+       READ-CONTROL-ACCOUNT-BALANCE.
+           MOVE 'N' TO WS-ACCT-EOF
+           MOVE 0 TO WS-CONTROL-BALANCE
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               READ ACCOUNT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF
+                   NOT AT END
+                       IF ACCT-NUMBER = WS-CONTROL-ACCOUNT-NUMBER
+                           MOVE CURRENT-BALANCE TO WS-CONTROL-BALANCE
+                           MOVE 'Y' TO WS-ACCT-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
        CLEANUP.
            CLOSE TRANSACTION-FILE
            CLOSE RECON-REPORT
