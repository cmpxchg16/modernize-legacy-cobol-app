@@ -11,6 +11,10 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT STATEMENT-FILE ASSIGN TO 'monthly_statements.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO 'monthly_statements.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-CONTROL ASSIGN TO 'job-control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,6 +28,7 @@
            05  AM-PHONE          PIC X(12).
            05  AM-ACCT-TYPE      PIC X(8).
            05  AM-OPENING-DATE   PIC X(8).
+           05  AM-STATUS         PIC X(1).
 
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
@@ -35,16 +40,33 @@
            05  TR-DESCRIPTION    PIC X(30).
            05  TR-REFERENCE      PIC X(15).
            05  TR-CHANNEL        PIC X(10).
+           05  TR-CURRENCY       PIC X(3).
 
        FD  STATEMENT-FILE.
        01  STATEMENT-LINE        PIC X(132).
 
+       FD  CSV-FILE.
+       01  CSV-LINE              PIC X(200).
+
+       FD  JOB-CONTROL.
+       01  JOB-CONTROL-RECORD.
+           05  JC-JOB-ID         PIC 9(9).
+           05  JC-JOB-NAME       PIC X(15).
+           05  JC-START-TIME     PIC X(14).
+           05  JC-STATUS         PIC X(10).
+           05  JC-END-TIME       PIC X(14).
+           05  JC-RECORDS-PROC   PIC 9(9).
+           05  JC-RECORDS-ERROR  PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF-ACCT           PIC X VALUE 'N'.
        01  WS-EOF-TXN            PIC X VALUE 'N'.
        01  WS-CURRENT-ACCOUNT    PIC X(12).
-       01  WS-STATEMENT-PERIOD   PIC X(20) VALUE 'October 2024'.
-       
+       01  WS-STATEMENT-PERIOD   PIC X(20).
+       01  WS-STMT-YEAR          PIC 9(4).
+       01  WS-STMT-MONTH         PIC 99.
+       01  WS-STMT-PERIOD-YYYYMM PIC X(6).
+
        01  WS-OPENING-BALANCE    PIC 9(10)V99 VALUE 1000.00.
        01  WS-CLOSING-BALANCE    PIC 9(10)V99.
        01  WS-TOTAL-CREDITS      PIC 9(10)V99 VALUE 0.
@@ -52,13 +74,71 @@
        01  WS-TRANSACTION-COUNT  PIC 9(5) VALUE 0.
        01  WS-SERVICE-CHARGE     PIC 9(5)V99 VALUE 15.00.
        01  WS-MINIMUM-BALANCE    PIC 9(8)V99 VALUE 500.00.
-       
+
+       01  WS-AVERAGE-DAILY-BALANCE PIC 9(10)V99 VALUE 0.
+       01  WS-BALANCE-DAY-SUM    PIC S9(14)V99 VALUE 0.
+       01  WS-PERIOD-DAYS        PIC 9(3).
+       01  WS-PERIOD-START-NUM   PIC 9(8).
+       01  WS-PERIOD-START-INT   PIC S9(9).
+       01  WS-PERIOD-END-INT     PIC S9(9).
+       01  WS-LAST-BAL-DATE-INT  PIC S9(9).
+       01  WS-TR-DATE-NUM        PIC 9(8).
+       01  WS-TXN-DATE-INT       PIC S9(9).
+       01  WS-DAY-GAP            PIC S9(5).
+       01  WS-LEAP-CHECK-4       PIC 9(3).
+       01  WS-LEAP-CHECK-100     PIC 9(3).
+       01  WS-LEAP-CHECK-400     PIC 9(3).
+       01  WS-CSV-AMOUNT         PIC -Z(8)9.99.
+       01  WS-CSV-BALANCE        PIC -Z(8)9.99.
+       01  WS-CSV-CURRENCY       PIC X(3).
+
+       01  WS-TOTAL-ACCOUNTS     PIC 9(7) VALUE 0.
+       01  WS-JOB-ID             PIC 9(9).
+       01  WS-JOB-START-DATE     PIC X(8).
+       01  WS-JOB-START-TIME     PIC X(6).
+       01  WS-JOB-START-TIMESTAMP PIC X(14).
+       01  WS-JOB-END-DATE       PIC X(8).
+       01  WS-JOB-END-TIME       PIC X(6).
+       01  WS-JOB-END-TIMESTAMP  PIC X(14).
+
+       01  WS-MONTH-NAMES.
+           05  FILLER            PIC X(9) VALUE 'January'.
+           05  FILLER            PIC X(9) VALUE 'February'.
+           05  FILLER            PIC X(9) VALUE 'March'.
+           05  FILLER            PIC X(9) VALUE 'April'.
+           05  FILLER            PIC X(9) VALUE 'May'.
+           05  FILLER            PIC X(9) VALUE 'June'.
+           05  FILLER            PIC X(9) VALUE 'July'.
+           05  FILLER            PIC X(9) VALUE 'August'.
+           05  FILLER            PIC X(9) VALUE 'September'.
+           05  FILLER            PIC X(9) VALUE 'October'.
+           05  FILLER            PIC X(9) VALUE 'November'.
+           05  FILLER            PIC X(9) VALUE 'December'.
+       01  WS-MONTH-NAME-TABLE REDEFINES WS-MONTH-NAMES.
+           05  WS-MONTH-NAME     PIC X(9) OCCURS 12 TIMES.
+
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05  FILLER            PIC 9(2) VALUE 31.
+           05  FILLER            PIC 9(2) VALUE 28.
+           05  FILLER            PIC 9(2) VALUE 31.
+           05  FILLER            PIC 9(2) VALUE 30.
+           05  FILLER            PIC 9(2) VALUE 31.
+           05  FILLER            PIC 9(2) VALUE 30.
+           05  FILLER            PIC 9(2) VALUE 31.
+           05  FILLER            PIC 9(2) VALUE 31.
+           05  FILLER            PIC 9(2) VALUE 30.
+           05  FILLER            PIC 9(2) VALUE 31.
+           05  FILLER            PIC 9(2) VALUE 30.
+           05  FILLER            PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05  WS-DAYS-IN-MONTH  PIC 9(2) OCCURS 12 TIMES.
+
        01  WS-CURRENT-DATE.
            05  WS-YEAR           PIC 9(4).
            05  WS-MONTH          PIC 99.
            05  WS-DAY            PIC 99.
        01  WS-FORMATTED-DATE     PIC X(10).
-       
+
        01  STATEMENT-HEADER-1.
            05  FILLER            PIC X(132) VALUE ALL '*'.
        01  STATEMENT-HEADER-2.
@@ -68,34 +148,35 @@
            05  FILLER            PIC X(25) VALUE SPACES.
        01  STATEMENT-HEADER-3.
            05  FILLER            PIC X(25) VALUE SPACES.
-           05  FILLER            PIC X(82) 
-               VALUE '123 Main Street, Anytown, ST 12345 | (555) 123-4567'.
+           05  FILLER            PIC X(82)
+               VALUE '123 Main St, Anytown, ST 12345 | (555) 123-4567'.
            05  FILLER            PIC X(25) VALUE SPACES.
        
        01  CUSTOMER-INFO-1.
            05  FILLER            PIC X(5) VALUE SPACES.
-           05  FILLER            PIC X(15) VALUE 'Account Holder: '.
+           05  FILLER            PIC X(17) VALUE 'Account Holder: '.
            05  CI1-NAME          PIC X(30).
-           05  FILLER            PIC X(82) VALUE SPACES.
+           05  FILLER            PIC X(80) VALUE SPACES.
        01  CUSTOMER-INFO-2.
            05  FILLER            PIC X(5) VALUE SPACES.
-           05  FILLER            PIC X(15) VALUE 'Account Number: '.
+           05  FILLER            PIC X(17) VALUE 'Account Number: '.
            05  CI2-ACCOUNT       PIC X(12).
-           05  FILLER            PIC X(100) VALUE SPACES.
+           05  FILLER            PIC X(98) VALUE SPACES.
        01  CUSTOMER-INFO-3.
            05  FILLER            PIC X(5) VALUE SPACES.
-           05  FILLER            PIC X(15) VALUE 'Statement Period: '.
+           05  FILLER            PIC X(19) VALUE 'Statement Period: '.
            05  CI3-PERIOD        PIC X(20).
-           05  FILLER            PIC X(92) VALUE SPACES.
+           05  FILLER            PIC X(88) VALUE SPACES.
        01  CUSTOMER-INFO-4.
            05  FILLER            PIC X(5) VALUE SPACES.
-           05  FILLER            PIC X(15) VALUE 'Statement Date: '.
+           05  FILLER            PIC X(17) VALUE 'Statement Date: '.
            05  CI4-DATE          PIC X(10).
-           05  FILLER            PIC X(102) VALUE SPACES.
+           05  FILLER            PIC X(100) VALUE SPACES.
        
        01  BALANCE-SUMMARY.
            05  FILLER            PIC X(5) VALUE SPACES.
-           05  FILLER            PIC X(25) VALUE 'ACCOUNT BALANCE SUMMARY'.
+           05  FILLER            PIC X(25)
+               VALUE 'ACCOUNT BALANCE SUMMARY'.
            05  FILLER            PIC X(102) VALUE SPACES.
        01  BALANCE-LINE.
            05  FILLER            PIC X(5) VALUE SPACES.
@@ -115,10 +196,12 @@
            05  FILLER            PIC X(3) VALUE SPACES.
            05  FILLER            PIC X(15) VALUE 'Reference'.
            05  FILLER            PIC X(3) VALUE SPACES.
+           05  FILLER            PIC X(3) VALUE 'Cur'.
+           05  FILLER            PIC X(2) VALUE SPACES.
            05  FILLER            PIC X(10) VALUE 'Amount'.
            05  FILLER            PIC X(3) VALUE SPACES.
            05  FILLER            PIC X(10) VALUE 'Balance'.
-           05  FILLER            PIC X(42) VALUE SPACES.
+           05  FILLER            PIC X(37) VALUE SPACES.
        
        01  TXN-DETAIL-LINE.
            05  FILLER            PIC X(5) VALUE SPACES.
@@ -128,10 +211,12 @@
            05  FILLER            PIC X(3) VALUE SPACES.
            05  TDL-REFERENCE     PIC X(15).
            05  FILLER            PIC X(3) VALUE SPACES.
+           05  TDL-CURRENCY      PIC X(3).
+           05  FILLER            PIC X(2) VALUE SPACES.
            05  TDL-AMOUNT        PIC $$$,$$9.99.
            05  FILLER            PIC X(3) VALUE SPACES.
            05  TDL-BALANCE       PIC $$$,$$9.99.
-           05  FILLER            PIC X(42) VALUE SPACES.
+           05  FILLER            PIC X(37) VALUE SPACES.
        
        01  FEES-HEADER.
            05  FILLER            PIC X(5) VALUE SPACES.
@@ -146,7 +231,9 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-JOB
+           PERFORM CREATE-JOB-CONTROL-RECORD
            PERFORM PROCESS-ACCOUNTS
+           PERFORM UPDATE-JOB-CONTROL-RECORD
            PERFORM CLEANUP
            STOP RUN.
 
@@ -154,11 +241,24 @@
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            STRING WS-MONTH '/' WS-DAY '/' WS-YEAR
                DELIMITED BY SIZE INTO WS-FORMATTED-DATE
-           
+           PERFORM DETERMINE-STATEMENT-PERIOD
+
+           ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-START-TIME FROM TIME
+           STRING WS-JOB-START-DATE WS-JOB-START-TIME
+               DELIMITED BY SIZE INTO WS-JOB-START-TIMESTAMP
+           ACCEPT WS-JOB-ID FROM TIME
+
            OPEN INPUT ACCOUNT-FILE
            OPEN INPUT TRANSACTION-FILE
            OPEN OUTPUT STATEMENT-FILE
-           
+           OPEN OUTPUT CSV-FILE
+
+           MOVE 'ACCOUNT,CUSTOMER_NAME,PERIOD,TXN_DATE,TYPE,' &
+                'DESCRIPTION,REFERENCE,CURRENCY,AMOUNT,RUNNING_BALANCE'
+               TO CSV-LINE
+           WRITE CSV-LINE
+
            DISPLAY "========================================="
            DISPLAY "MONTHLY STATEMENT GENERATION JOB STARTED"
            DISPLAY "========================================="
@@ -166,13 +266,54 @@
            DISPLAY "Statement Period: " WS-STATEMENT-PERIOD
            DISPLAY " ".
 
+       DETERMINE-STATEMENT-PERIOD.
+           IF WS-MONTH = 01
+               MOVE 12 TO WS-STMT-MONTH
+               COMPUTE WS-STMT-YEAR = WS-YEAR - 1
+           ELSE
+               COMPUTE WS-STMT-MONTH = WS-MONTH - 1
+               MOVE WS-YEAR TO WS-STMT-YEAR
+           END-IF
+
+           STRING FUNCTION TRIM(WS-MONTH-NAME(WS-STMT-MONTH)) ' '
+                  WS-STMT-YEAR
+               DELIMITED BY SIZE INTO WS-STATEMENT-PERIOD
+           STRING WS-STMT-YEAR WS-STMT-MONTH
+               DELIMITED BY SIZE INTO WS-STMT-PERIOD-YYYYMM
+
+           PERFORM DETERMINE-PERIOD-BOUNDS.
+
+       DETERMINE-PERIOD-BOUNDS.
+           COMPUTE WS-PERIOD-START-NUM =
+               WS-STMT-YEAR * 10000 + WS-STMT-MONTH * 100 + 1
+           COMPUTE WS-PERIOD-START-INT =
+               FUNCTION INTEGER-OF-DATE(WS-PERIOD-START-NUM)
+           MOVE WS-DAYS-IN-MONTH(WS-STMT-MONTH) TO WS-PERIOD-DAYS
+           IF WS-STMT-MONTH = 2
+               PERFORM CHECK-STMT-LEAP-YEAR
+           END-IF
+           COMPUTE WS-PERIOD-END-INT =
+               WS-PERIOD-START-INT + WS-PERIOD-DAYS - 1.
+
+       CHECK-STMT-LEAP-YEAR.
+           COMPUTE WS-LEAP-CHECK-4 = FUNCTION MOD(WS-STMT-YEAR, 4)
+           COMPUTE WS-LEAP-CHECK-100 = FUNCTION MOD(WS-STMT-YEAR, 100)
+           COMPUTE WS-LEAP-CHECK-400 = FUNCTION MOD(WS-STMT-YEAR, 400)
+           IF WS-LEAP-CHECK-4 = 0 AND
+              (WS-LEAP-CHECK-100 NOT = 0 OR WS-LEAP-CHECK-400 = 0)
+               MOVE 29 TO WS-PERIOD-DAYS
+           END-IF.
+
        PROCESS-ACCOUNTS.
            PERFORM UNTIL WS-EOF-ACCT = 'Y'
                READ ACCOUNT-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF-ACCT
                    NOT AT END
-                       PERFORM GENERATE-STATEMENT
+                       ADD 1 TO WS-TOTAL-ACCOUNTS
+                       IF AM-STATUS NOT = 'C'
+                           PERFORM GENERATE-STATEMENT
+                       END-IF
                END-READ
            END-PERFORM.
 
@@ -193,7 +334,9 @@
            MOVE 0 TO WS-TOTAL-CREDITS
            MOVE 0 TO WS-TOTAL-DEBITS
            MOVE 0 TO WS-TRANSACTION-COUNT
-           MOVE WS-OPENING-BALANCE TO WS-CLOSING-BALANCE.
+           MOVE WS-OPENING-BALANCE TO WS-CLOSING-BALANCE
+           MOVE 0 TO WS-BALANCE-DAY-SUM
+           MOVE WS-PERIOD-START-INT TO WS-LAST-BAL-DATE-INT.
 
        WRITE-STATEMENT-HEADER.
            WRITE STATEMENT-LINE FROM STATEMENT-HEADER-1
@@ -231,7 +374,9 @@
            WRITE STATEMENT-LINE FROM STATEMENT-HEADER-1
            WRITE STATEMENT-LINE FROM TXN-COLUMN-HEADER
            WRITE STATEMENT-LINE FROM STATEMENT-HEADER-1
-           
+
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
            MOVE 'N' TO WS-EOF-TXN
            PERFORM UNTIL WS-EOF-TXN = 'Y'
                READ TRANSACTION-FILE
@@ -239,6 +384,7 @@
                        MOVE 'Y' TO WS-EOF-TXN
                    NOT AT END
                        IF TR-ACCT-NUMBER = WS-CURRENT-ACCOUNT
+                           AND TR-DATE(1:6) = WS-STMT-PERIOD-YYYYMM
                            PERFORM PROCESS-TRANSACTION
                        END-IF
                END-READ
@@ -246,7 +392,15 @@
 
        PROCESS-TRANSACTION.
            ADD 1 TO WS-TRANSACTION-COUNT
-           
+
+           MOVE TR-DATE TO WS-TR-DATE-NUM
+           COMPUTE WS-TXN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TR-DATE-NUM)
+           COMPUTE WS-DAY-GAP = WS-TXN-DATE-INT - WS-LAST-BAL-DATE-INT
+           COMPUTE WS-BALANCE-DAY-SUM =
+               WS-BALANCE-DAY-SUM + (WS-CLOSING-BALANCE * WS-DAY-GAP)
+           MOVE WS-TXN-DATE-INT TO WS-LAST-BAL-DATE-INT
+
            EVALUATE TR-TYPE
                WHEN 'CREDIT'
                    ADD TR-AMOUNT TO WS-TOTAL-CREDITS
@@ -255,16 +409,49 @@
                    ADD TR-AMOUNT TO WS-TOTAL-DEBITS
                    SUBTRACT TR-AMOUNT FROM WS-CLOSING-BALANCE
            END-EVALUATE
-           
+
            MOVE TR-DATE TO TDL-DATE
            MOVE TR-DESCRIPTION TO TDL-DESCRIPTION
            MOVE TR-REFERENCE TO TDL-REFERENCE
+           IF TR-CURRENCY = SPACES
+               MOVE 'USD' TO TDL-CURRENCY
+           ELSE
+               MOVE TR-CURRENCY TO TDL-CURRENCY
+           END-IF
            MOVE TR-AMOUNT TO TDL-AMOUNT
            MOVE WS-CLOSING-BALANCE TO TDL-BALANCE
-           WRITE STATEMENT-LINE FROM TXN-DETAIL-LINE.
+           WRITE STATEMENT-LINE FROM TXN-DETAIL-LINE
+
+           PERFORM WRITE-CSV-TXN-LINE.
+
+       WRITE-CSV-TXN-LINE.
+           MOVE TR-AMOUNT TO WS-CSV-AMOUNT
+           MOVE WS-CLOSING-BALANCE TO WS-CSV-BALANCE
+           IF TR-CURRENCY = SPACES
+               MOVE 'USD' TO WS-CSV-CURRENCY
+           ELSE
+               MOVE TR-CURRENCY TO WS-CSV-CURRENCY
+           END-IF
+           STRING FUNCTION TRIM(AM-ACCT-NUMBER) ','
+                  FUNCTION TRIM(AM-CUSTOMER-NAME) ','
+                  WS-STATEMENT-PERIOD ','
+                  TR-DATE ',' TR-TYPE ','
+                  FUNCTION TRIM(TR-DESCRIPTION) ','
+                  FUNCTION TRIM(TR-REFERENCE) ','
+                  WS-CSV-CURRENCY ','
+                  WS-CSV-AMOUNT ',' WS-CSV-BALANCE
+               DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
 
        CALCULATE-FINAL-BALANCE.
-           IF WS-CLOSING-BALANCE < WS-MINIMUM-BALANCE
+           COMPUTE WS-DAY-GAP =
+               (WS-PERIOD-END-INT + 1) - WS-LAST-BAL-DATE-INT
+           COMPUTE WS-BALANCE-DAY-SUM =
+               WS-BALANCE-DAY-SUM + (WS-CLOSING-BALANCE * WS-DAY-GAP)
+           COMPUTE WS-AVERAGE-DAILY-BALANCE =
+               WS-BALANCE-DAY-SUM / WS-PERIOD-DAYS
+
+           IF WS-AVERAGE-DAILY-BALANCE < WS-MINIMUM-BALANCE
                SUBTRACT WS-SERVICE-CHARGE FROM WS-CLOSING-BALANCE
            END-IF.
 
@@ -286,12 +473,16 @@
            MOVE WS-TOTAL-DEBITS TO BL-AMOUNT
            WRITE STATEMENT-LINE FROM BALANCE-LINE
            
-           IF WS-CLOSING-BALANCE < WS-MINIMUM-BALANCE
+           MOVE 'Average Daily Balance:' TO BL-LABEL
+           MOVE WS-AVERAGE-DAILY-BALANCE TO BL-AMOUNT
+           WRITE STATEMENT-LINE FROM BALANCE-LINE
+
+           IF WS-AVERAGE-DAILY-BALANCE < WS-MINIMUM-BALANCE
                MOVE 'Service Charge:' TO BL-LABEL
                MOVE WS-SERVICE-CHARGE TO BL-AMOUNT
                WRITE STATEMENT-LINE FROM BALANCE-LINE
            END-IF
-           
+
            MOVE 'Closing Balance:' TO BL-LABEL
            MOVE WS-CLOSING-BALANCE TO BL-AMOUNT
            WRITE STATEMENT-LINE FROM BALANCE-LINE.
@@ -302,7 +493,7 @@
            WRITE STATEMENT-LINE FROM FEES-HEADER
            WRITE STATEMENT-LINE FROM STATEMENT-HEADER-1
            
-           IF WS-CLOSING-BALANCE < WS-MINIMUM-BALANCE
+           IF WS-AVERAGE-DAILY-BALANCE < WS-MINIMUM-BALANCE
                MOVE 'Monthly service charge applied due to minimum'
                    TO NL-TEXT
                WRITE STATEMENT-LINE FROM NOTICE-LINE
@@ -346,14 +537,44 @@
            WRITE STATEMENT-LINE
            WRITE STATEMENT-LINE.
 
+       CREATE-JOB-CONTROL-RECORD.
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'STATEMENT' TO JC-JOB-NAME
+           MOVE WS-JOB-START-TIMESTAMP TO JC-START-TIME
+           MOVE 'STARTED' TO JC-STATUS
+           MOVE SPACES TO JC-END-TIME
+           MOVE 0 TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
+       UPDATE-JOB-CONTROL-RECORD.
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-END-TIME FROM TIME
+           STRING WS-JOB-END-DATE WS-JOB-END-TIME
+               DELIMITED BY SIZE INTO WS-JOB-END-TIMESTAMP
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'STATEMENT' TO JC-JOB-NAME
+           MOVE WS-JOB-START-TIMESTAMP TO JC-START-TIME
+           MOVE 'COMPLETED' TO JC-STATUS
+           MOVE WS-JOB-END-TIMESTAMP TO JC-END-TIME
+           MOVE WS-TOTAL-ACCOUNTS TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
        CLEANUP.
            CLOSE ACCOUNT-FILE
            CLOSE TRANSACTION-FILE
            CLOSE STATEMENT-FILE
-           
+           CLOSE CSV-FILE
+
            DISPLAY " "
            DISPLAY "Statement generation completed."
            DISPLAY "Output file: monthly_statements.txt"
+           DISPLAY "Output file: monthly_statements.csv"
            DISPLAY "========================================="
            DISPLAY "STATEMENT GENERATION JOB COMPLETED"
            DISPLAY "=========================================".
