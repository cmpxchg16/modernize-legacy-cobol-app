@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODOperationsScorecard.
+       AUTHOR. Banking Operations Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-CONTROL ASSIGN TO 'job-control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCORECARD-REPORT ASSIGN TO
+               'eod_operations_scorecard.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-CONTROL.
+       01  JOB-CONTROL-RECORD.
+           05  JC-JOB-ID         PIC 9(9).
+           05  JC-JOB-NAME       PIC X(15).
+           05  JC-START-TIME     PIC X(14).
+           05  JC-STATUS         PIC X(10).
+           05  JC-END-TIME       PIC X(14).
+           05  JC-RECORDS-PROC   PIC 9(9).
+           05  JC-RECORDS-ERROR  PIC 9(9).
+
+       FD  SCORECARD-REPORT.
+       01  REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                PIC X VALUE 'N'.
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR           PIC 9(4).
+           05  WS-MONTH          PIC 99.
+           05  WS-DAY            PIC 99.
+       01  WS-FORMATTED-DATE     PIC X(10).
+       01  WS-TODAY-YYYYMMDD     PIC X(8).
+
+       01  WS-PASS-COUNT         PIC 9(2) VALUE 0.
+       01  WS-FAIL-COUNT         PIC 9(2) VALUE 0.
+       01  WS-SC-IDX             PIC 9(2).
+
+      * JOB NAMES CARRIED IN JOB-CONTROL.DAT BY EACH BATCH PROGRAM
+       01  WS-SCORECARD-TABLE.
+           05  SC-ENTRY OCCURS 6 TIMES INDEXED BY SC-IDX.
+               10  SC-JOB-NAME       PIC X(15).
+               10  SC-FOUND          PIC X VALUE 'N'.
+               10  SC-STATUS         PIC X(10) VALUE SPACES.
+               10  SC-START-TIME     PIC X(14) VALUE SPACES.
+               10  SC-END-TIME       PIC X(14) VALUE SPACES.
+               10  SC-RECORDS-PROC   PIC 9(9) VALUE 0.
+               10  SC-RECORDS-ERROR  PIC 9(9) VALUE 0.
+               10  SC-RESULT         PIC X(4) VALUE SPACES.
+
+       01  HEADER-1.
+           05  FILLER            PIC X(132) VALUE ALL '='.
+       01  HEADER-2.
+           05  FILLER            PIC X(38) VALUE SPACES.
+           05  FILLER            PIC X(56)
+               VALUE 'END-OF-DAY OPERATIONS SCORECARD'.
+           05  FILLER            PIC X(38) VALUE SPACES.
+       01  HEADER-3.
+           05  FILLER            PIC X(15) VALUE 'Report Date: '.
+           05  H3-DATE           PIC X(10).
+           05  FILLER            PIC X(107) VALUE SPACES.
+
+       01  SECTION-HEADER.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  SH-TITLE          PIC X(50).
+           05  FILLER            PIC X(77) VALUE SPACES.
+
+       01  DETAIL-HEADER.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  FILLER            PIC X(15) VALUE 'Job Name'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE 'Status'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE 'Start Time'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE 'End Time'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE 'Processed'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE 'Errors'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(6) VALUE 'Result'.
+           05  FILLER            PIC X(16) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  DL-JOB-NAME       PIC X(15).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-STATUS         PIC X(10).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-START-TIME     PIC X(14).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-END-TIME       PIC X(14).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-RECORDS-PROC   PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-RECORDS-ERROR  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-RESULT         PIC X(4).
+           05  FILLER            PIC X(16) VALUE SPACES.
+
+       01  COUNT-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  CL-LABEL          PIC X(40).
+           05  CL-COUNT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER            PIC X(72) VALUE SPACES.
+
+       01  OVERALL-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  OL-TEXT           PIC X(60).
+           05  FILLER            PIC X(67) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-JOB
+           PERFORM BUILD-SCORECARD-TABLE
+           PERFORM LOAD-JOB-CONTROL-STATUS
+           PERFORM SCORE-ALL-JOBS
+           PERFORM GENERATE-SUMMARY
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZE-JOB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-MONTH '/' WS-DAY '/' WS-YEAR
+               DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+           STRING WS-YEAR WS-MONTH WS-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-YYYYMMDD
+
+           OPEN INPUT JOB-CONTROL
+           OPEN OUTPUT SCORECARD-REPORT
+
+           WRITE REPORT-LINE FROM HEADER-1
+           WRITE REPORT-LINE FROM HEADER-2
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE WS-FORMATTED-DATE TO H3-DATE
+           WRITE REPORT-LINE FROM HEADER-3
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'TODAY''S BATCH JOB RESULTS' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           WRITE REPORT-LINE FROM DETAIL-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+
+           DISPLAY "========================================="
+           DISPLAY "EOD OPERATIONS SCORECARD STARTED"
+           DISPLAY "========================================="
+           DISPLAY "Report Date: " WS-FORMATTED-DATE
+           DISPLAY " ".
+
+       BUILD-SCORECARD-TABLE.
+           MOVE 'BATCH' TO SC-JOB-NAME(1)
+           MOVE 'INTEREST' TO SC-JOB-NAME(2)
+           MOVE 'OVERDRAFT' TO SC-JOB-NAME(3)
+           MOVE 'STATEMENT' TO SC-JOB-NAME(4)
+           MOVE 'EOD-RECON' TO SC-JOB-NAME(5)
+           MOVE 'MAINTENANCE' TO SC-JOB-NAME(6).
+
+       LOAD-JOB-CONTROL-STATUS.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ JOB-CONTROL
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM APPLY-JOB-CONTROL-RECORD
+               END-READ
+           END-PERFORM.
+
+       APPLY-JOB-CONTROL-RECORD.
+           IF JC-START-TIME(1:8) = WS-TODAY-YYYYMMDD
+               SET SC-IDX TO 1
+               SEARCH SC-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN SC-JOB-NAME(SC-IDX) = JC-JOB-NAME
+                       MOVE 'Y' TO SC-FOUND(SC-IDX)
+                       MOVE JC-STATUS TO SC-STATUS(SC-IDX)
+                       MOVE JC-START-TIME TO SC-START-TIME(SC-IDX)
+                       MOVE JC-END-TIME TO SC-END-TIME(SC-IDX)
+                       MOVE JC-RECORDS-PROC TO SC-RECORDS-PROC(SC-IDX)
+                       MOVE JC-RECORDS-ERROR TO SC-RECORDS-ERROR(SC-IDX)
+               END-SEARCH
+           END-IF.
+
+       SCORE-ALL-JOBS.
+           PERFORM VARYING WS-SC-IDX FROM 1 BY 1 UNTIL WS-SC-IDX > 6
+               PERFORM SCORE-SINGLE-JOB
+           END-PERFORM.
+
+       SCORE-SINGLE-JOB.
+           SET SC-IDX TO WS-SC-IDX
+           IF SC-FOUND(SC-IDX) = 'N'
+               MOVE 'NOT RUN' TO SC-STATUS(SC-IDX)
+               MOVE 'FAIL' TO SC-RESULT(SC-IDX)
+               ADD 1 TO WS-FAIL-COUNT
+           ELSE
+               IF SC-STATUS(SC-IDX) = 'COMPLETED' AND
+                  SC-RECORDS-ERROR(SC-IDX) = 0
+                   MOVE 'PASS' TO SC-RESULT(SC-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+               ELSE
+                   MOVE 'FAIL' TO SC-RESULT(SC-IDX)
+                   ADD 1 TO WS-FAIL-COUNT
+               END-IF
+           END-IF
+
+           MOVE SC-JOB-NAME(SC-IDX) TO DL-JOB-NAME
+           MOVE SC-STATUS(SC-IDX) TO DL-STATUS
+           MOVE SC-START-TIME(SC-IDX) TO DL-START-TIME
+           MOVE SC-END-TIME(SC-IDX) TO DL-END-TIME
+           MOVE SC-RECORDS-PROC(SC-IDX) TO DL-RECORDS-PROC
+           MOVE SC-RECORDS-ERROR(SC-IDX) TO DL-RECORDS-ERROR
+           MOVE SC-RESULT(SC-IDX) TO DL-RESULT
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+       GENERATE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'SCORECARD SUMMARY' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Jobs Passed:' TO CL-LABEL
+           MOVE WS-PASS-COUNT TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE 'Jobs Failed/Not Run:' TO CL-LABEL
+           MOVE WS-FAIL-COUNT TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-FAIL-COUNT = 0
+               MOVE 'OVERALL STATUS: ALL EOD JOBS PASSED' TO OL-TEXT
+           ELSE
+               MOVE 'OVERALL STATUS: OPERATIONS REQUIRE ATTENTION'
+                   TO OL-TEXT
+           END-IF
+           WRITE REPORT-LINE FROM OVERALL-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM HEADER-1
+
+           DISPLAY " "
+           DISPLAY "EOD operations scorecard completed:"
+           DISPLAY "  Jobs passed: " WS-PASS-COUNT
+           DISPLAY "  Jobs failed/not run: " WS-FAIL-COUNT
+           DISPLAY " "
+           DISPLAY "Report generated: eod_operations_scorecard.txt"
+           DISPLAY "========================================="
+           DISPLAY "EOD OPERATIONS SCORECARD COMPLETED"
+           DISPLAY "=========================================".
+
+       CLEANUP.
+           CLOSE JOB-CONTROL
+           CLOSE SCORECARD-REPORT.
