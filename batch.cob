@@ -8,68 +8,236 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO 'batch_report.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO 'batch_suspense.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO 'batch_report.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'batch_checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT REVIEW-QUEUE ASSIGN TO 'batch_review_queue.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'account_balances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE-NEW ASSIGN TO 'account_balances.dat.new'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-CONTROL ASSIGN TO 'job-control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BATCH-FILE.
        01  BATCH-RECORD.
-           05  TXN-TYPE          PIC X(6).
+           05  TXN-TYPE          PIC X(8).
            05  TXN-AMOUNT        PIC 9(6)V99.
            05  TXN-ID            PIC X(10).
+           05  ACCOUNT-NUMBER    PIC X(12).
+           05  TO-ACCOUNT-NUMBER PIC X(12).
 
        FD  REPORT-FILE.
-       01  REPORT-LINE           PIC X(80).
+       01  REPORT-LINE           PIC X(92).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUS-TXN-ID        PIC X(10).
+           05  SUS-TXN-TYPE      PIC X(8).
+           05  SUS-TXN-AMOUNT    PIC 9(6)V99.
+           05  SUS-REASON        PIC X(40).
+
+       FD  CSV-FILE.
+       01  CSV-LINE              PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-LAST-TXN-ID    PIC X(10).
+           05  CP-RECORD-COUNT   PIC 9(5).
+           05  CP-SUCCESS-COUNT  PIC 9(5).
+           05  CP-ERROR-COUNT    PIC 9(5).
+           05  CP-TOTAL-CREDITS  PIC 9(8)V99.
+           05  CP-TOTAL-DEBITS   PIC 9(8)V99.
+           05  CP-REVIEW-COUNT   PIC 9(5).
+           05  CP-TIMESTAMP      PIC X(14).
+
+       FD  REVIEW-QUEUE.
+       01  REVIEW-RECORD.
+           05  RV-TXN-ID         PIC X(10).
+           05  RV-TXN-TYPE       PIC X(8).
+           05  RV-ACCOUNT-NUMBER PIC X(12).
+           05  RV-TXN-AMOUNT     PIC 9(6)V99.
+           05  RV-REASON         PIC X(40).
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER       PIC X(12).
+           05  ACCT-TYPE         PIC X(8).
+           05  CURRENT-BALANCE   PIC S9(10)V99.
+           05  MINIMUM-BALANCE   PIC 9(10)V99.
+           05  LAST-INTEREST-DATE PIC X(8).
+           05  LAST-OD-DATE      PIC X(8).
+           05  OD-WAIVER-YEAR    PIC X(4).
+           05  OD-WAIVER-COUNT   PIC 9(2).
+           05  CURRENCY-CODE     PIC X(3).
+           05  ACCT-STATUS       PIC X(1).
+
+       FD  ACCOUNT-FILE-NEW.
+       01  ACCOUNT-RECORD-NEW.
+           05  ACCT-NUMBER-NEW   PIC X(12).
+           05  ACCT-TYPE-NEW     PIC X(8).
+           05  CURRENT-BALANCE-NEW PIC S9(10)V99.
+           05  MINIMUM-BALANCE-NEW PIC 9(10)V99.
+           05  LAST-INTEREST-DATE-NEW PIC X(8).
+           05  LAST-OD-DATE-NEW  PIC X(8).
+           05  OD-WAIVER-YEAR-NEW PIC X(4).
+           05  OD-WAIVER-COUNT-NEW PIC 9(2).
+           05  CURRENCY-CODE-NEW PIC X(3).
+           05  ACCT-STATUS-NEW   PIC X(1).
+
+       FD  JOB-CONTROL.
+       01  JOB-CONTROL-RECORD.
+           05  JC-JOB-ID         PIC 9(9).
+           05  JC-JOB-NAME       PIC X(15).
+           05  JC-START-TIME     PIC X(14).
+           05  JC-STATUS         PIC X(10).
+           05  JC-END-TIME       PIC X(14).
+           05  JC-RECORDS-PROC   PIC 9(9).
+           05  JC-RECORDS-ERROR  PIC 9(9).
 
        WORKING-STORAGE SECTION.
+       01  WS-JOB-ID             PIC 9(9).
+       01  WS-JOB-START-TIMESTAMP.
+           05  WS-JOB-START-DATE PIC X(8).
+           05  WS-JOB-START-TIME PIC X(6).
+       01  WS-JOB-END-TIMESTAMP.
+           05  WS-JOB-END-DATE   PIC X(8).
+           05  WS-JOB-END-TIME   PIC X(6).
        01  WS-EOF                PIC X VALUE 'N'.
        01  WS-RECORD-COUNT       PIC 9(5) VALUE 0.
        01  WS-SUCCESS-COUNT      PIC 9(5) VALUE 0.
        01  WS-ERROR-COUNT        PIC 9(5) VALUE 0.
        01  WS-TOTAL-CREDITS      PIC 9(8)V99 VALUE 0.
        01  WS-TOTAL-DEBITS       PIC 9(8)V99 VALUE 0.
-       01  WS-OPERATION-TYPE     PIC X(6).
+       01  WS-TOTAL-BALANCE      PIC S9(12)V99 VALUE 0.
+       01  WS-OPERATION-TYPE     PIC X(8).
        01  WS-AMOUNT             PIC 9(6)V99.
-       01  WS-BALANCE            PIC 9(6)V99.
-       
+       01  WS-BALANCE            PIC S9(10)V99.
+       01  WS-ACCOUNT-NUMBER     PIC X(12).
+       01  WS-CSV-AMOUNT         PIC Z(5)9.99.
+       01  WS-CHECKPOINT-STATUS  PIC XX.
+       01  WS-RESTART-MODE       PIC X VALUE 'N'.
+       01  WS-LAST-CHECKPOINT    PIC X(10).
+       01  WS-CHECKPOINT-COUNTER PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 50.
+       01  WS-CURRENT-TIMESTAMP  PIC X(14).
+       01  WS-CHECKPOINT-DATE    PIC X(8).
+       01  WS-CHECKPOINT-TIME    PIC X(6).
+       01  WS-TXN-LIMIT          PIC 9(6)V99 VALUE 010000.00.
+       01  WS-REVIEW-COUNT       PIC 9(5) VALUE 0.
+       01  WS-ACCT-EOF           PIC X VALUE 'N'.
+       01  WS-ACCT-TABLE-COUNT   PIC 9(5) VALUE 0.
+       01  WS-ACCT-FOUND         PIC X VALUE 'N'.
+       01  WS-TO-ACCOUNT-NUMBER  PIC X(12).
+       01  WS-FROM-ACCT-IDX      PIC 9(5).
+       01  WS-TO-ACCT-IDX        PIC 9(5).
+       01  WS-FROM-FOUND         PIC X VALUE 'N'.
+       01  WS-TO-FOUND           PIC X VALUE 'N'.
+
+       01  ACCOUNT-TABLE.
+           05  ACCT-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-ACCT-TABLE-COUNT
+                   INDEXED BY ACCT-IDX.
+               10  ACCT-T-NUMBER        PIC X(12).
+               10  ACCT-T-TYPE          PIC X(8).
+               10  ACCT-T-BALANCE       PIC S9(10)V99.
+               10  ACCT-T-MIN-BALANCE   PIC 9(10)V99.
+               10  ACCT-T-LAST-INTEREST PIC X(8).
+               10  ACCT-T-LAST-OD       PIC X(8).
+               10  ACCT-T-OD-WAIVER-YR  PIC X(4).
+               10  ACCT-T-OD-WAIVER-CT  PIC 9(2).
+               10  ACCT-T-CURRENCY      PIC X(3).
+               10  ACCT-T-STATUS        PIC X VALUE 'A'.
+
        01  REPORT-HEADER.
-           05  FILLER            PIC X(80) VALUE ALL '='.
+           05  FILLER            PIC X(92) VALUE ALL '='.
        01  REPORT-TITLE.
-           05  FILLER            PIC X(25) VALUE SPACES.
-           05  FILLER            PIC X(30) 
+           05  FILLER            PIC X(31) VALUE SPACES.
+           05  FILLER            PIC X(30)
                VALUE 'BATCH PROCESSING REPORT'.
-           05  FILLER            PIC X(25) VALUE SPACES.
+           05  FILLER            PIC X(31) VALUE SPACES.
        01  REPORT-COLUMNS.
+           05  FILLER            PIC X(14) VALUE 'ACCOUNT'.
            05  FILLER            PIC X(12) VALUE 'TXN ID'.
            05  FILLER            PIC X(10) VALUE 'TYPE'.
            05  FILLER            PIC X(15) VALUE 'AMOUNT'.
            05  FILLER            PIC X(10) VALUE 'STATUS'.
-           05  FILLER            PIC X(33) VALUE SPACES.
-       
+           05  FILLER            PIC X(31) VALUE SPACES.
+
        01  DETAIL-LINE.
+           05  DL-ACCOUNT        PIC X(14).
            05  DL-TXN-ID         PIC X(12).
            05  DL-TYPE           PIC X(10).
            05  DL-AMOUNT         PIC ZZZ,ZZ9.99.
            05  FILLER            PIC X VALUE SPACE.
            05  DL-STATUS         PIC X(10).
-           05  FILLER            PIC X(32) VALUE SPACES.
-       
+           05  FILLER            PIC X(35) VALUE SPACES.
+
        01  SUMMARY-LINE.
            05  SL-LABEL          PIC X(30).
-           05  SL-VALUE          PIC ZZZ,ZZ9.99.
-           05  FILLER            PIC X(35) VALUE SPACES.
+           05  SL-VALUE          PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER            PIC X(42) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CREATE-JOB-CONTROL-RECORD
            PERFORM INITIALIZE-BATCH
+           PERFORM LOAD-ACCOUNT-TABLE
+           PERFORM CHECK-RESTART-MODE
            PERFORM PROCESS-TRANSACTIONS
            PERFORM GENERATE-SUMMARY
+           PERFORM DELETE-CHECKPOINT-FILE
+           PERFORM REWRITE-ACCOUNT-FILE
+           PERFORM UPDATE-JOB-CONTROL-RECORD
            PERFORM CLEANUP
            STOP RUN.
 
+       CREATE-JOB-CONTROL-RECORD.
+           ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-START-TIME FROM TIME
+           ACCEPT WS-JOB-ID FROM TIME
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'BATCH' TO JC-JOB-NAME
+           MOVE WS-JOB-START-TIMESTAMP TO JC-START-TIME
+           MOVE 'STARTED' TO JC-STATUS
+           MOVE SPACES TO JC-END-TIME
+           MOVE 0 TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
+       UPDATE-JOB-CONTROL-RECORD.
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-END-TIME FROM TIME
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'BATCH' TO JC-JOB-NAME
+           MOVE WS-JOB-START-TIMESTAMP TO JC-START-TIME
+           MOVE 'COMPLETED' TO JC-STATUS
+           MOVE WS-JOB-END-TIMESTAMP TO JC-END-TIME
+           MOVE WS-RECORD-COUNT TO JC-RECORDS-PROC
+           MOVE WS-ERROR-COUNT TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
        INITIALIZE-BATCH.
            OPEN INPUT BATCH-FILE
            OPEN OUTPUT REPORT-FILE
-           
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN OUTPUT CSV-FILE
+           OPEN OUTPUT REVIEW-QUEUE
+
+           MOVE 'ACCOUNT,TXN_ID,TXN_TYPE,TXN_AMOUNT,STATUS' TO CSV-LINE
+           WRITE CSV-LINE
+
            WRITE REPORT-LINE FROM REPORT-HEADER
            WRITE REPORT-LINE FROM REPORT-TITLE
            WRITE REPORT-LINE FROM REPORT-HEADER
@@ -83,6 +251,112 @@
            DISPLAY "Batch processing started..."
            DISPLAY " ".
 
+       CHECK-RESTART-MODE.
+           MOVE 'N' TO WS-RESTART-MODE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO WS-RESTART-MODE
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-MODE
+                       MOVE CP-LAST-TXN-ID TO WS-LAST-CHECKPOINT
+                       MOVE CP-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CP-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+                       MOVE CP-ERROR-COUNT TO WS-ERROR-COUNT
+                       MOVE CP-TOTAL-CREDITS TO WS-TOTAL-CREDITS
+                       MOVE CP-TOTAL-DEBITS TO WS-TOTAL-DEBITS
+                       MOVE CP-REVIEW-COUNT TO WS-REVIEW-COUNT
+                       DISPLAY "RESTART MODE: Resuming from checkpoint"
+                       DISPLAY "Last processed: " WS-LAST-CHECKPOINT
+                       DISPLAY "Records already processed: "
+                               WS-RECORD-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-ACCOUNT-TABLE.
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM READ-ACCOUNT-ENTRY UNTIL WS-ACCT-EOF = 'Y'
+           CLOSE ACCOUNT-FILE.
+
+       READ-ACCOUNT-ENTRY.
+           READ ACCOUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF
+               NOT AT END
+                   ADD 1 TO WS-ACCT-TABLE-COUNT
+                   MOVE ACCT-NUMBER TO
+                       ACCT-T-NUMBER(WS-ACCT-TABLE-COUNT)
+                   MOVE ACCT-TYPE TO
+                       ACCT-T-TYPE(WS-ACCT-TABLE-COUNT)
+                   MOVE CURRENT-BALANCE TO
+                       ACCT-T-BALANCE(WS-ACCT-TABLE-COUNT)
+                   MOVE MINIMUM-BALANCE TO
+                       ACCT-T-MIN-BALANCE(WS-ACCT-TABLE-COUNT)
+                   MOVE LAST-INTEREST-DATE TO
+                       ACCT-T-LAST-INTEREST(WS-ACCT-TABLE-COUNT)
+                   MOVE LAST-OD-DATE TO
+                       ACCT-T-LAST-OD(WS-ACCT-TABLE-COUNT)
+                   MOVE OD-WAIVER-YEAR TO
+                       ACCT-T-OD-WAIVER-YR(WS-ACCT-TABLE-COUNT)
+                   MOVE OD-WAIVER-COUNT TO
+                       ACCT-T-OD-WAIVER-CT(WS-ACCT-TABLE-COUNT)
+                   MOVE CURRENCY-CODE TO
+                       ACCT-T-CURRENCY(WS-ACCT-TABLE-COUNT)
+                   IF ACCT-STATUS = SPACES
+                       MOVE 'A' TO ACCT-T-STATUS(WS-ACCT-TABLE-COUNT)
+                   ELSE
+                       MOVE ACCT-STATUS TO
+                           ACCT-T-STATUS(WS-ACCT-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       SUM-ACCOUNT-BALANCES.
+           MOVE 0 TO WS-TOTAL-BALANCE
+           PERFORM ADD-ACCOUNT-BALANCE
+               VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > WS-ACCT-TABLE-COUNT.
+
+       ADD-ACCOUNT-BALANCE.
+           ADD ACCT-T-BALANCE(ACCT-IDX) TO WS-TOTAL-BALANCE.
+
+       FIND-ACCOUNT.
+           MOVE 'N' TO WS-ACCT-FOUND
+           IF WS-ACCT-TABLE-COUNT > 0
+               SET ACCT-IDX TO 1
+               SEARCH ACCT-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-ACCT-FOUND
+                   WHEN ACCT-T-NUMBER(ACCT-IDX) = WS-ACCOUNT-NUMBER
+                       MOVE 'Y' TO WS-ACCT-FOUND
+               END-SEARCH
+           END-IF.
+
+       REWRITE-ACCOUNT-FILE.
+           OPEN OUTPUT ACCOUNT-FILE-NEW
+           PERFORM WRITE-ACCOUNT-ENTRY
+               VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > WS-ACCT-TABLE-COUNT
+           CLOSE ACCOUNT-FILE-NEW
+           CALL 'CBL_DELETE_FILE' USING 'account_balances.dat'
+           CALL 'CBL_RENAME_FILE' USING 'account_balances.dat.new'
+               'account_balances.dat'.
+
+       WRITE-ACCOUNT-ENTRY.
+           MOVE ACCT-T-NUMBER(ACCT-IDX) TO ACCT-NUMBER-NEW
+           MOVE ACCT-T-TYPE(ACCT-IDX) TO ACCT-TYPE-NEW
+           MOVE ACCT-T-BALANCE(ACCT-IDX) TO CURRENT-BALANCE-NEW
+           MOVE ACCT-T-MIN-BALANCE(ACCT-IDX) TO MINIMUM-BALANCE-NEW
+           MOVE ACCT-T-LAST-INTEREST(ACCT-IDX) TO
+               LAST-INTEREST-DATE-NEW
+           MOVE ACCT-T-LAST-OD(ACCT-IDX) TO LAST-OD-DATE-NEW
+           MOVE ACCT-T-OD-WAIVER-YR(ACCT-IDX) TO OD-WAIVER-YEAR-NEW
+           MOVE ACCT-T-OD-WAIVER-CT(ACCT-IDX) TO OD-WAIVER-COUNT-NEW
+           MOVE ACCT-T-CURRENCY(ACCT-IDX) TO CURRENCY-CODE-NEW
+           MOVE ACCT-T-STATUS(ACCT-IDX) TO ACCT-STATUS-NEW
+           WRITE ACCOUNT-RECORD-NEW.
+
        PROCESS-TRANSACTIONS.
            PERFORM UNTIL WS-EOF = 'Y'
                READ BATCH-FILE
@@ -94,66 +368,221 @@
            END-PERFORM.
 
        PROCESS-SINGLE-TRANSACTION.
+           IF WS-RESTART-MODE = 'Y'
+               IF TXN-ID NOT > WS-LAST-CHECKPOINT
+                   EXIT PARAGRAPH
+               ELSE
+                   MOVE 'N' TO WS-RESTART-MODE
+               END-IF
+           END-IF
+
            ADD 1 TO WS-RECORD-COUNT
            MOVE TXN-TYPE TO WS-OPERATION-TYPE
            MOVE TXN-AMOUNT TO WS-AMOUNT
-           
+           MOVE ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+
+           MOVE ACCOUNT-NUMBER TO DL-ACCOUNT
            MOVE TXN-ID TO DL-TXN-ID
            MOVE TXN-TYPE TO DL-TYPE
            MOVE TXN-AMOUNT TO DL-AMOUNT
            
            EVALUATE WS-OPERATION-TYPE
                WHEN 'CREDIT'
-                   PERFORM PROCESS-CREDIT
-                   MOVE 'SUCCESS' TO DL-STATUS
-                   ADD 1 TO WS-SUCCESS-COUNT
-                   ADD WS-AMOUNT TO WS-TOTAL-CREDITS
-                   
+                   IF WS-AMOUNT > WS-TXN-LIMIT
+                       PERFORM WRITE-REVIEW-RECORD
+                       MOVE 'REVIEW' TO DL-STATUS
+                       ADD 1 TO WS-REVIEW-COUNT
+                   ELSE
+                       PERFORM PROCESS-CREDIT
+                   END-IF
+
                WHEN 'DEBIT '
-                   PERFORM PROCESS-DEBIT
-                   
+                   IF WS-AMOUNT > WS-TXN-LIMIT
+                       PERFORM WRITE-REVIEW-RECORD
+                       MOVE 'REVIEW' TO DL-STATUS
+                       ADD 1 TO WS-REVIEW-COUNT
+                   ELSE
+                       PERFORM PROCESS-DEBIT
+                   END-IF
+
                WHEN 'TOTAL '
                    PERFORM PROCESS-INQUIRY
-                   MOVE 'SUCCESS' TO DL-STATUS
-                   ADD 1 TO WS-SUCCESS-COUNT
-                   
+
+               WHEN 'TRANSFER'
+                   PERFORM PROCESS-TRANSFER
+
                WHEN OTHER
                    MOVE 'ERROR' TO DL-STATUS
                    ADD 1 TO WS-ERROR-COUNT
-                   DISPLAY "Error: Invalid transaction type - " 
+                   DISPLAY "Error: Invalid transaction type - "
                            TXN-TYPE " for " TXN-ID
+                   PERFORM WRITE-SUSPENSE-RECORD
            END-EVALUATE
            
-           WRITE REPORT-LINE FROM DETAIL-LINE.
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           PERFORM WRITE-CSV-DETAIL
+           PERFORM CHECK-CHECKPOINT.
+
+       CHECK-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM SAVE-CHECKPOINT
+               MOVE 0 TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           ACCEPT WS-CHECKPOINT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CHECKPOINT-TIME FROM TIME
+           STRING WS-CHECKPOINT-DATE WS-CHECKPOINT-TIME
+               DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE TXN-ID TO CP-LAST-TXN-ID
+           MOVE WS-RECORD-COUNT TO CP-RECORD-COUNT
+           MOVE WS-SUCCESS-COUNT TO CP-SUCCESS-COUNT
+           MOVE WS-ERROR-COUNT TO CP-ERROR-COUNT
+           MOVE WS-TOTAL-CREDITS TO CP-TOTAL-CREDITS
+           MOVE WS-TOTAL-DEBITS TO CP-TOTAL-DEBITS
+           MOVE WS-REVIEW-COUNT TO CP-REVIEW-COUNT
+           MOVE WS-CURRENT-TIMESTAMP TO CP-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "Checkpoint saved at record " WS-RECORD-COUNT.
+
+       DELETE-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CSV-SUMMARY-LINE.
+           STRING FUNCTION TRIM(SL-LABEL) ',' SL-VALUE
+               DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       WRITE-CSV-DETAIL.
+           MOVE TXN-AMOUNT TO WS-CSV-AMOUNT
+           STRING FUNCTION TRIM(ACCOUNT-NUMBER) ',' TXN-ID ','
+                  TXN-TYPE ',' WS-CSV-AMOUNT ',' DL-STATUS
+               DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE TXN-ID TO SUS-TXN-ID
+           MOVE TXN-TYPE TO SUS-TXN-TYPE
+           MOVE TXN-AMOUNT TO SUS-TXN-AMOUNT
+           MOVE 'INVALID TRANSACTION TYPE' TO SUS-REASON
+           WRITE SUSPENSE-RECORD.
+
+       WRITE-REVIEW-RECORD.
+           MOVE TXN-ID TO RV-TXN-ID
+           MOVE TXN-TYPE TO RV-TXN-TYPE
+           MOVE ACCOUNT-NUMBER TO RV-ACCOUNT-NUMBER
+           MOVE TXN-AMOUNT TO RV-TXN-AMOUNT
+           MOVE 'EXCEEDS PER-TRANSACTION LIMIT' TO RV-REASON
+           WRITE REVIEW-RECORD
+           DISPLAY "Routed to review: " TXN-ID " - Account "
+                   ACCOUNT-NUMBER " - Amount " TXN-AMOUNT
+                   " exceeds limit " WS-TXN-LIMIT.
 
        PROCESS-CREDIT.
-           CALL 'DataProgram' USING 'READ', WS-BALANCE
-           ADD WS-AMOUNT TO WS-BALANCE
-           CALL 'DataProgram' USING 'WRITE', WS-BALANCE
-           DISPLAY "Processed: " TXN-ID " - CREDIT " 
-                   WS-AMOUNT " - New Balance: " WS-BALANCE.
+           PERFORM FIND-ACCOUNT
+           IF WS-ACCT-FOUND = 'Y'
+               ADD WS-AMOUNT TO ACCT-T-BALANCE(ACCT-IDX)
+               MOVE ACCT-T-BALANCE(ACCT-IDX) TO WS-BALANCE
+               MOVE 'SUCCESS' TO DL-STATUS
+               ADD 1 TO WS-SUCCESS-COUNT
+               ADD WS-AMOUNT TO WS-TOTAL-CREDITS
+               DISPLAY "Processed: " TXN-ID " - Account "
+                       WS-ACCOUNT-NUMBER " - CREDIT " WS-AMOUNT
+                       " - New Balance: " WS-BALANCE
+           ELSE
+               MOVE 'NO-ACCT' TO DL-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "Error: " TXN-ID " - Account not found - "
+                       WS-ACCOUNT-NUMBER
+           END-IF.
 
        PROCESS-DEBIT.
-           CALL 'DataProgram' USING 'READ', WS-BALANCE
-           IF WS-BALANCE >= WS-AMOUNT
-               SUBTRACT WS-AMOUNT FROM WS-BALANCE
-               CALL 'DataProgram' USING 'WRITE', WS-BALANCE
+           PERFORM FIND-ACCOUNT
+           IF WS-ACCT-FOUND = 'N'
+               MOVE 'NO-ACCT' TO DL-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "Error: " TXN-ID " - Account not found - "
+                       WS-ACCOUNT-NUMBER
+           ELSE
+               MOVE ACCT-T-BALANCE(ACCT-IDX) TO WS-BALANCE
+               IF WS-BALANCE >= WS-AMOUNT
+                   SUBTRACT WS-AMOUNT FROM
+                       ACCT-T-BALANCE(ACCT-IDX)
+                   MOVE ACCT-T-BALANCE(ACCT-IDX) TO WS-BALANCE
+                   MOVE 'SUCCESS' TO DL-STATUS
+                   ADD 1 TO WS-SUCCESS-COUNT
+                   ADD WS-AMOUNT TO WS-TOTAL-DEBITS
+                   DISPLAY "Processed: " TXN-ID " - Account "
+                           WS-ACCOUNT-NUMBER " - DEBIT " WS-AMOUNT
+                           " - New Balance: " WS-BALANCE
+               ELSE
+                   MOVE 'INSUF-FND' TO DL-STATUS
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "Error: " TXN-ID " - Insufficient funds"
+               END-IF
+           END-IF.
+
+       PROCESS-INQUIRY.
+           PERFORM FIND-ACCOUNT
+           IF WS-ACCT-FOUND = 'Y'
+               MOVE ACCT-T-BALANCE(ACCT-IDX) TO WS-BALANCE
+               MOVE WS-BALANCE TO DL-AMOUNT
                MOVE 'SUCCESS' TO DL-STATUS
                ADD 1 TO WS-SUCCESS-COUNT
-               ADD WS-AMOUNT TO WS-TOTAL-DEBITS
-               DISPLAY "Processed: " TXN-ID " - DEBIT " 
-                       WS-AMOUNT " - New Balance: " WS-BALANCE
+               DISPLAY "Processed: " TXN-ID " - Account "
+                       WS-ACCOUNT-NUMBER " - INQUIRY - Balance: "
+                       WS-BALANCE
            ELSE
-               MOVE 'INSUF-FND' TO DL-STATUS
+               MOVE 'NO-ACCT' TO DL-STATUS
                ADD 1 TO WS-ERROR-COUNT
-               DISPLAY "Error: " TXN-ID " - Insufficient funds"
+               DISPLAY "Error: " TXN-ID " - Account not found - "
+                       WS-ACCOUNT-NUMBER
            END-IF.
 
-       PROCESS-INQUIRY.
-           CALL 'DataProgram' USING 'READ', WS-BALANCE
-           MOVE WS-BALANCE TO DL-AMOUNT
-           DISPLAY "Processed: " TXN-ID " - INQUIRY - Balance: " 
-                   WS-BALANCE.
+       PROCESS-TRANSFER.
+           MOVE TO-ACCOUNT-NUMBER TO WS-TO-ACCOUNT-NUMBER
+
+           MOVE ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           PERFORM FIND-ACCOUNT
+           MOVE WS-ACCT-FOUND TO WS-FROM-FOUND
+           SET WS-FROM-ACCT-IDX TO ACCT-IDX
+
+           MOVE WS-TO-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           PERFORM FIND-ACCOUNT
+           MOVE WS-ACCT-FOUND TO WS-TO-FOUND
+           SET WS-TO-ACCT-IDX TO ACCT-IDX
+
+           IF WS-FROM-FOUND = 'N' OR WS-TO-FOUND = 'N'
+               MOVE 'NO-ACCT' TO DL-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "Error: " TXN-ID
+                       " - Transfer account not found - from "
+                       ACCOUNT-NUMBER " to " WS-TO-ACCOUNT-NUMBER
+           ELSE
+               MOVE ACCT-T-BALANCE(WS-FROM-ACCT-IDX) TO WS-BALANCE
+               IF WS-BALANCE >= WS-AMOUNT
+                   SUBTRACT WS-AMOUNT FROM
+                       ACCT-T-BALANCE(WS-FROM-ACCT-IDX)
+                   ADD WS-AMOUNT TO ACCT-T-BALANCE(WS-TO-ACCT-IDX)
+                   MOVE 'TRANSFER' TO DL-STATUS
+                   ADD 1 TO WS-SUCCESS-COUNT
+                   ADD WS-AMOUNT TO WS-TOTAL-DEBITS
+                   ADD WS-AMOUNT TO WS-TOTAL-CREDITS
+                   DISPLAY "Processed: " TXN-ID " - Transfer "
+                           WS-AMOUNT " from " ACCOUNT-NUMBER
+                           " to " WS-TO-ACCOUNT-NUMBER
+               ELSE
+                   MOVE 'INSUF-FND' TO DL-STATUS
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY "Error: " TXN-ID
+                           " - Transfer insufficient funds"
+               END-IF
+           END-IF.
 
        GENERATE-SUMMARY.
            MOVE SPACES TO REPORT-LINE
@@ -168,38 +597,60 @@
            MOVE 'Total Transactions:' TO SL-LABEL
            MOVE WS-RECORD-COUNT TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+           PERFORM WRITE-CSV-SUMMARY-LINE
+
            MOVE 'Successful:' TO SL-LABEL
            MOVE WS-SUCCESS-COUNT TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+           PERFORM WRITE-CSV-SUMMARY-LINE
+
            MOVE 'Errors:' TO SL-LABEL
            MOVE WS-ERROR-COUNT TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+           PERFORM WRITE-CSV-SUMMARY-LINE
+
+           MOVE 'Routed To Review:' TO SL-LABEL
+           MOVE WS-REVIEW-COUNT TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+           PERFORM WRITE-CSV-SUMMARY-LINE
+
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
-           
+
            MOVE 'Total Credits:' TO SL-LABEL
            MOVE WS-TOTAL-CREDITS TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
+           PERFORM WRITE-CSV-SUMMARY-LINE
+
            MOVE 'Total Debits:' TO SL-LABEL
            MOVE WS-TOTAL-DEBITS TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
-           
-           CALL 'DataProgram' USING 'READ', WS-BALANCE
-           MOVE 'Final Balance:' TO SL-LABEL
-           MOVE WS-BALANCE TO SL-VALUE
+           PERFORM WRITE-CSV-SUMMARY-LINE
+
+           PERFORM SUM-ACCOUNT-BALANCES
+           MOVE 'Total Account Balances:' TO SL-LABEL
+           MOVE WS-TOTAL-BALANCE TO SL-VALUE
            WRITE REPORT-LINE FROM SUMMARY-LINE
+           PERFORM WRITE-CSV-SUMMARY-LINE
            
            DISPLAY " "
            DISPLAY "Batch processing completed!"
            DISPLAY "Total transactions: " WS-RECORD-COUNT
            DISPLAY "Successful: " WS-SUCCESS-COUNT
            DISPLAY "Errors: " WS-ERROR-COUNT
-           DISPLAY "Report generated: batch_report.txt".
+           DISPLAY "Report generated: batch_report.txt"
+           DISPLAY "CSV report generated: batch_report.csv"
+           IF WS-ERROR-COUNT > 0
+               DISPLAY "Rejected transactions: batch_suspense.dat"
+           END-IF
+           IF WS-REVIEW-COUNT > 0
+               DISPLAY "Transactions held for review: "
+                       "batch_review_queue.dat"
+           END-IF.
 
        CLEANUP.
            CLOSE BATCH-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE CSV-FILE
+           CLOSE REVIEW-QUEUE.
