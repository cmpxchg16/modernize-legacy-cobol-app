@@ -0,0 +1,810 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountMaintenance.
+       AUTHOR. Banking Operations Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINTENANCE-FILE ASSIGN TO
+               'account_maintenance_requests.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'account_balances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE-NEW ASSIGN TO 'account_balances.dat.new'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'account_master.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE-NEW ASSIGN TO
+               'account_master.dat.new'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINTENANCE-REPORT ASSIGN TO
+               'account_maintenance_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO
+               'account_maintenance_rejects.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO 'bank_audit_trail.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT JOB-CONTROL ASSIGN TO 'job-control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINTENANCE-FILE.
+       01  MAINTENANCE-RECORD.
+           05  MR-ACTION             PIC X(6).
+           05  MR-ACCT-NUMBER        PIC X(12).
+           05  MR-ACCT-TYPE          PIC X(8).
+           05  MR-MINIMUM-BALANCE    PIC 9(10)V99.
+           05  MR-CUSTOMER-NAME      PIC X(30).
+           05  MR-ADDRESS-1          PIC X(30).
+           05  MR-ADDRESS-2          PIC X(30).
+           05  MR-CITY-STATE-ZIP     PIC X(30).
+           05  MR-PHONE              PIC X(12).
+           05  MR-CURRENCY-CODE      PIC X(3).
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER           PIC X(12).
+           05  ACCT-TYPE             PIC X(8).
+           05  CURRENT-BALANCE       PIC S9(10)V99.
+           05  MINIMUM-BALANCE       PIC 9(10)V99.
+           05  LAST-INTEREST-DATE    PIC X(8).
+           05  LAST-OD-DATE          PIC X(8).
+           05  OD-WAIVER-YEAR        PIC X(4).
+           05  OD-WAIVER-COUNT       PIC 9(2).
+           05  CURRENCY-CODE         PIC X(3).
+           05  ACCT-STATUS           PIC X(1).
+
+       FD  ACCOUNT-FILE-NEW.
+       01  ACCOUNT-RECORD-NEW.
+           05  ACCT-NUMBER-NEW       PIC X(12).
+           05  ACCT-TYPE-NEW         PIC X(8).
+           05  CURRENT-BALANCE-NEW   PIC S9(10)V99.
+           05  MINIMUM-BALANCE-NEW   PIC 9(10)V99.
+           05  LAST-INTEREST-DATE-NEW PIC X(8).
+           05  LAST-OD-DATE-NEW      PIC X(8).
+           05  OD-WAIVER-YEAR-NEW    PIC X(4).
+           05  OD-WAIVER-COUNT-NEW   PIC 9(2).
+           05  CURRENCY-CODE-NEW     PIC X(3).
+           05  ACCT-STATUS-NEW       PIC X(1).
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-ACCT-NUMBER        PIC X(12).
+           05  CM-CUSTOMER-NAME      PIC X(30).
+           05  CM-ADDRESS-1          PIC X(30).
+           05  CM-ADDRESS-2          PIC X(30).
+           05  CM-CITY-STATE-ZIP     PIC X(30).
+           05  CM-PHONE              PIC X(12).
+           05  CM-ACCT-TYPE          PIC X(8).
+           05  CM-OPENING-DATE       PIC X(8).
+           05  CM-STATUS             PIC X(1).
+
+       FD  CUSTOMER-MASTER-FILE-NEW.
+       01  CUSTOMER-MASTER-RECORD-NEW.
+           05  CM-ACCT-NUMBER-NEW    PIC X(12).
+           05  CM-CUSTOMER-NAME-NEW  PIC X(30).
+           05  CM-ADDRESS-1-NEW      PIC X(30).
+           05  CM-ADDRESS-2-NEW      PIC X(30).
+           05  CM-CITY-STATE-ZIP-NEW PIC X(30).
+           05  CM-PHONE-NEW          PIC X(12).
+           05  CM-ACCT-TYPE-NEW      PIC X(8).
+           05  CM-OPENING-DATE-NEW   PIC X(8).
+           05  CM-STATUS-NEW         PIC X(1).
+
+       FD  MAINTENANCE-REPORT.
+       01  REPORT-LINE               PIC X(132).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-ACTION             PIC X(6).
+           05  RJ-ACCT-NUMBER        PIC X(12).
+           05  RJ-REASON             PIC X(40).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE                PIC X(200).
+
+       FD  JOB-CONTROL.
+       01  JOB-CONTROL-RECORD.
+           05  JC-JOB-ID             PIC 9(9).
+           05  JC-JOB-NAME           PIC X(15).
+           05  JC-START-TIME         PIC X(14).
+           05  JC-STATUS             PIC X(10).
+           05  JC-END-TIME           PIC X(14).
+           05  JC-RECORDS-PROC       PIC 9(9).
+           05  JC-RECORDS-ERROR      PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                    PIC X VALUE 'N'.
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR               PIC 9(4).
+           05  WS-MONTH              PIC 99.
+           05  WS-DAY                PIC 99.
+       01  WS-FORMATTED-DATE         PIC X(10).
+       01  WS-TODAY-YYYYMMDD         PIC X(8).
+       01  WS-CURRENT-TIME           PIC X(8).
+       01  WS-CURRENT-TIMESTAMP      PIC X(14).
+       01  WS-RUN-ID                 PIC X(24).
+       01  WS-JOB-ID                 PIC 9(9).
+       01  WS-JOB-END-DATE           PIC X(8).
+       01  WS-JOB-END-TIME           PIC X(6).
+       01  WS-JOB-END-TIMESTAMP      PIC X(14).
+       01  WS-AUDIT-SEQ-NUM          PIC 9(9) VALUE 1.
+       01  WS-AUDIT-LOG-STATUS       PIC XX.
+       01  WS-AUDIT-LOG-EOF          PIC X VALUE 'N'.
+       01  WS-AUDIT-LAST-SEQ         PIC 9(9) VALUE 0.
+
+       01  WS-REQUEST-COUNT          PIC 9(5) VALUE 0.
+       01  WS-ADD-COUNT              PIC 9(5) VALUE 0.
+       01  WS-UPDATE-COUNT           PIC 9(5) VALUE 0.
+       01  WS-CLOSE-COUNT            PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-VALID-REQUEST          PIC X VALUE 'Y'.
+       01  WS-REJECT-REASON          PIC X(40).
+
+       01  WS-ACCT-FOUND             PIC X VALUE 'N'.
+       01  WS-ACCT-EXISTS            PIC X VALUE 'N'.
+       01  WS-CM-FOUND               PIC X VALUE 'N'.
+
+       01  WS-ACCT-EOF               PIC X VALUE 'N'.
+       01  WS-ACCT-TABLE-COUNT       PIC 9(5) VALUE 0.
+       01  WS-ACCT-INSERT-POS        PIC 9(5) VALUE 0.
+
+       01  ACCOUNT-TABLE.
+           05  ACCT-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-ACCT-TABLE-COUNT
+                   INDEXED BY ACCT-IDX.
+               10  ACCT-T-NUMBER        PIC X(12).
+               10  ACCT-T-TYPE          PIC X(8).
+               10  ACCT-T-BALANCE       PIC S9(10)V99.
+               10  ACCT-T-MIN-BALANCE   PIC 9(10)V99.
+               10  ACCT-T-LAST-INTEREST PIC X(8).
+               10  ACCT-T-LAST-OD       PIC X(8).
+               10  ACCT-T-OD-WAIVER-YR  PIC X(4).
+               10  ACCT-T-OD-WAIVER-CT  PIC 9(2).
+               10  ACCT-T-CURRENCY      PIC X(3).
+               10  ACCT-T-STATUS        PIC X VALUE 'A'.
+
+       01  WS-CM-EOF                 PIC X VALUE 'N'.
+       01  WS-CM-TABLE-COUNT         PIC 9(5) VALUE 0.
+       01  WS-CM-INSERT-POS          PIC 9(5) VALUE 0.
+
+       01  CUSTOMER-MASTER-TABLE.
+           05  CM-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-CM-TABLE-COUNT
+                   INDEXED BY CM-IDX.
+               10  CM-T-ACCT            PIC X(12).
+               10  CM-T-NAME            PIC X(30).
+               10  CM-T-ADDR-1          PIC X(30).
+               10  CM-T-ADDR-2          PIC X(30).
+               10  CM-T-CITY-STATE-ZIP  PIC X(30).
+               10  CM-T-PHONE           PIC X(12).
+               10  CM-T-TYPE            PIC X(8).
+               10  CM-T-OPENING-DATE    PIC X(8).
+               10  CM-T-STATUS          PIC X VALUE 'A'.
+
+       01  VALID-ACCOUNT-TYPES.
+           05  FILLER                PIC X(8) VALUE 'SAVINGS'.
+           05  FILLER                PIC X(8) VALUE 'CHECKING'.
+           05  FILLER                PIC X(8) VALUE 'PREMIUM'.
+           05  FILLER                PIC X(8) VALUE 'MMKT'.
+           05  FILLER                PIC X(8) VALUE 'CD'.
+       01  VALID-TYPE-TABLE REDEFINES VALID-ACCOUNT-TYPES.
+           05  VALID-TYPE            PIC X(8) OCCURS 5 TIMES.
+       01  WS-TYPE-IDX               PIC 9(2).
+       01  WS-TYPE-VALID             PIC X VALUE 'N'.
+
+       01  VALID-CURRENCY-CODES.
+           05  FILLER                PIC X(3) VALUE 'USD'.
+           05  FILLER                PIC X(3) VALUE 'EUR'.
+           05  FILLER                PIC X(3) VALUE 'GBP'.
+       01  VALID-CURRENCY-TABLE REDEFINES VALID-CURRENCY-CODES.
+           05  VALID-CURRENCY        PIC X(3) OCCURS 3 TIMES.
+       01  WS-CURRENCY-IDX           PIC 9(2).
+       01  WS-CURRENCY-VALID         PIC X VALUE 'N'.
+
+       01  HEADER-1.
+           05  FILLER                PIC X(92) VALUE ALL '='.
+       01  HEADER-2.
+           05  FILLER                PIC X(31) VALUE SPACES.
+           05  FILLER                PIC X(30)
+               VALUE 'ACCOUNT MAINTENANCE REPORT'.
+           05  FILLER                PIC X(31) VALUE SPACES.
+       01  HEADER-3.
+           05  FILLER                PIC X(15) VALUE 'Report Date: '.
+           05  H3-DATE               PIC X(10).
+           05  FILLER                PIC X(67) VALUE SPACES.
+
+       01  DETAIL-HEADER.
+           05  FILLER                PIC X(8) VALUE 'Action'.
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'Account'.
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'Result'.
+           05  FILLER                PIC X(40) VALUE 'Detail'.
+           05  FILLER                PIC X(16) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DL-ACTION             PIC X(8).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DL-ACCOUNT            PIC X(14).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DL-RESULT             PIC X(10).
+           05  DL-DETAIL             PIC X(40).
+           05  FILLER                PIC X(16) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  SL-LABEL              PIC X(30).
+           05  SL-VALUE              PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(58) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-JOB
+           PERFORM CREATE-JOB-CONTROL-RECORD
+           PERFORM LOAD-ACCOUNT-TABLE
+           PERFORM LOAD-CUSTOMER-MASTER-TABLE
+           PERFORM PROCESS-MAINTENANCE-REQUESTS
+           PERFORM REWRITE-ACCOUNT-FILE
+           PERFORM REWRITE-CUSTOMER-MASTER-FILE
+           PERFORM GENERATE-SUMMARY
+           PERFORM UPDATE-JOB-CONTROL-RECORD
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZE-JOB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-MONTH '/' WS-DAY '/' WS-YEAR
+               DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+           STRING WS-YEAR WS-MONTH WS-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-YYYYMMDD
+           STRING WS-TODAY-YYYYMMDD WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+           STRING 'AMT-' WS-TODAY-YYYYMMDD '-' WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO WS-RUN-ID
+           ACCEPT WS-JOB-ID FROM TIME
+
+           PERFORM DETERMINE-AUDIT-SEQ-START
+
+           OPEN INPUT MAINTENANCE-FILE
+           OPEN OUTPUT MAINTENANCE-REPORT
+           OPEN OUTPUT REJECT-FILE
+           OPEN EXTEND AUDIT-LOG
+
+           WRITE REPORT-LINE FROM HEADER-1
+           WRITE REPORT-LINE FROM HEADER-2
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE WS-FORMATTED-DATE TO H3-DATE
+           WRITE REPORT-LINE FROM HEADER-3
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM DETAIL-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+
+           DISPLAY "========================================="
+           DISPLAY "ACCOUNT MAINTENANCE JOB STARTED"
+           DISPLAY "Run ID: " WS-RUN-ID
+           DISPLAY "=========================================".
+
+       DETERMINE-AUDIT-SEQ-START.
+           MOVE 1 TO WS-AUDIT-SEQ-NUM
+           MOVE 0 TO WS-AUDIT-LAST-SEQ
+           MOVE 'N' TO WS-AUDIT-LOG-EOF
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-LOG-STATUS = '00'
+               PERFORM UNTIL WS-AUDIT-LOG-EOF = 'Y'
+                   READ AUDIT-LOG
+                       AT END
+                           MOVE 'Y' TO WS-AUDIT-LOG-EOF
+                       NOT AT END
+                           MOVE AUDIT-LINE(1:9) TO WS-AUDIT-LAST-SEQ
+                   END-READ
+               END-PERFORM
+               COMPUTE WS-AUDIT-SEQ-NUM = WS-AUDIT-LAST-SEQ + 1
+               CLOSE AUDIT-LOG
+           END-IF.
+
+       LOAD-ACCOUNT-TABLE.
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM READ-ACCOUNT-ENTRY UNTIL WS-ACCT-EOF = 'Y'
+           CLOSE ACCOUNT-FILE.
+
+       READ-ACCOUNT-ENTRY.
+           READ ACCOUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF
+               NOT AT END
+                   ADD 1 TO WS-ACCT-TABLE-COUNT
+                   MOVE ACCT-NUMBER TO
+                       ACCT-T-NUMBER(WS-ACCT-TABLE-COUNT)
+                   MOVE ACCT-TYPE TO
+                       ACCT-T-TYPE(WS-ACCT-TABLE-COUNT)
+                   MOVE CURRENT-BALANCE TO
+                       ACCT-T-BALANCE(WS-ACCT-TABLE-COUNT)
+                   MOVE MINIMUM-BALANCE TO
+                       ACCT-T-MIN-BALANCE(WS-ACCT-TABLE-COUNT)
+                   MOVE LAST-INTEREST-DATE TO
+                       ACCT-T-LAST-INTEREST(WS-ACCT-TABLE-COUNT)
+                   MOVE LAST-OD-DATE TO
+                       ACCT-T-LAST-OD(WS-ACCT-TABLE-COUNT)
+                   MOVE OD-WAIVER-YEAR TO
+                       ACCT-T-OD-WAIVER-YR(WS-ACCT-TABLE-COUNT)
+                   MOVE OD-WAIVER-COUNT TO
+                       ACCT-T-OD-WAIVER-CT(WS-ACCT-TABLE-COUNT)
+                   MOVE CURRENCY-CODE TO
+                       ACCT-T-CURRENCY(WS-ACCT-TABLE-COUNT)
+                   IF ACCT-STATUS = SPACES
+                       MOVE 'A' TO ACCT-T-STATUS(WS-ACCT-TABLE-COUNT)
+                   ELSE
+                       MOVE ACCT-STATUS TO
+                           ACCT-T-STATUS(WS-ACCT-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       LOAD-CUSTOMER-MASTER-TABLE.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           PERFORM READ-CUSTOMER-MASTER-ENTRY UNTIL WS-CM-EOF = 'Y'
+           CLOSE CUSTOMER-MASTER-FILE.
+
+       READ-CUSTOMER-MASTER-ENTRY.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-CM-EOF
+               NOT AT END
+                   ADD 1 TO WS-CM-TABLE-COUNT
+                   MOVE CM-ACCT-NUMBER TO
+                       CM-T-ACCT(WS-CM-TABLE-COUNT)
+                   MOVE CM-CUSTOMER-NAME TO
+                       CM-T-NAME(WS-CM-TABLE-COUNT)
+                   MOVE CM-ADDRESS-1 TO
+                       CM-T-ADDR-1(WS-CM-TABLE-COUNT)
+                   MOVE CM-ADDRESS-2 TO
+                       CM-T-ADDR-2(WS-CM-TABLE-COUNT)
+                   MOVE CM-CITY-STATE-ZIP TO
+                       CM-T-CITY-STATE-ZIP(WS-CM-TABLE-COUNT)
+                   MOVE CM-PHONE TO
+                       CM-T-PHONE(WS-CM-TABLE-COUNT)
+                   MOVE CM-ACCT-TYPE TO
+                       CM-T-TYPE(WS-CM-TABLE-COUNT)
+                   MOVE CM-OPENING-DATE TO
+                       CM-T-OPENING-DATE(WS-CM-TABLE-COUNT)
+                   IF CM-STATUS = SPACES
+                       MOVE 'A' TO CM-T-STATUS(WS-CM-TABLE-COUNT)
+                   ELSE
+                       MOVE CM-STATUS TO
+                           CM-T-STATUS(WS-CM-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       PROCESS-MAINTENANCE-REQUESTS.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MAINTENANCE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-SINGLE-REQUEST
+               END-READ
+           END-PERFORM.
+
+       PROCESS-SINGLE-REQUEST.
+           ADD 1 TO WS-REQUEST-COUNT
+           MOVE 'Y' TO WS-VALID-REQUEST
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM VALIDATE-REQUEST
+
+           IF WS-VALID-REQUEST = 'N'
+               PERFORM REJECT-REQUEST
+           ELSE
+               EVALUATE MR-ACTION
+                   WHEN 'ADD'
+                       PERFORM APPLY-ADD-REQUEST
+                   WHEN 'UPDATE'
+                       PERFORM APPLY-UPDATE-REQUEST
+                   WHEN 'CLOSE'
+                       PERFORM APPLY-CLOSE-REQUEST
+               END-EVALUATE
+           END-IF.
+
+       VALIDATE-REQUEST.
+           PERFORM FIND-ACCOUNT-ENTRY
+           PERFORM FIND-ACCOUNT-ANY-STATUS
+           EVALUATE MR-ACTION
+               WHEN 'ADD'
+                   PERFORM VALIDATE-ADD-REQUEST
+               WHEN 'UPDATE'
+                   PERFORM VALIDATE-UPDATE-REQUEST
+               WHEN 'CLOSE'
+                   PERFORM VALIDATE-CLOSE-REQUEST
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-REQUEST
+                   MOVE 'INVALID MAINTENANCE ACTION' TO
+                       WS-REJECT-REASON
+           END-EVALUATE.
+
+       VALIDATE-ADD-REQUEST.
+           IF WS-ACCT-EXISTS = 'Y'
+               MOVE 'N' TO WS-VALID-REQUEST
+               MOVE 'ACCOUNT ALREADY EXISTS' TO WS-REJECT-REASON
+           ELSE
+               IF MR-ACCT-NUMBER = SPACES
+                   MOVE 'N' TO WS-VALID-REQUEST
+                   MOVE 'ACCOUNT NUMBER REQUIRED' TO WS-REJECT-REASON
+               ELSE
+                   IF MR-CUSTOMER-NAME = SPACES
+                       MOVE 'N' TO WS-VALID-REQUEST
+                       MOVE 'CUSTOMER NAME REQUIRED' TO
+                           WS-REJECT-REASON
+                   ELSE
+                       PERFORM VALIDATE-ACCOUNT-TYPE
+                       IF WS-VALID-REQUEST = 'Y'
+                           PERFORM VALIDATE-CURRENCY-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-UPDATE-REQUEST.
+           IF WS-ACCT-FOUND = 'N'
+               MOVE 'N' TO WS-VALID-REQUEST
+               MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-REASON
+           ELSE
+               IF MR-ACCT-TYPE NOT = SPACES
+                   PERFORM VALIDATE-ACCOUNT-TYPE
+               END-IF
+               IF WS-VALID-REQUEST = 'Y'
+                   AND MR-CURRENCY-CODE NOT = SPACES
+                   PERFORM VALIDATE-CURRENCY-CODE
+               END-IF
+           END-IF.
+
+       VALIDATE-CLOSE-REQUEST.
+           IF WS-ACCT-FOUND = 'N'
+               MOVE 'N' TO WS-VALID-REQUEST
+               MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-REASON
+           ELSE
+               IF ACCT-T-BALANCE(ACCT-IDX) NOT = 0
+                   MOVE 'N' TO WS-VALID-REQUEST
+                   MOVE 'CANNOT CLOSE NONZERO BALANCE' TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       VALIDATE-CURRENCY-CODE.
+           MOVE 'N' TO WS-CURRENCY-VALID
+           PERFORM VARYING WS-CURRENCY-IDX FROM 1 BY 1
+               UNTIL WS-CURRENCY-IDX > 3
+               IF MR-CURRENCY-CODE = VALID-CURRENCY(WS-CURRENCY-IDX)
+                   MOVE 'Y' TO WS-CURRENCY-VALID
+               END-IF
+           END-PERFORM
+           IF WS-CURRENCY-VALID = 'N'
+               MOVE 'N' TO WS-VALID-REQUEST
+               MOVE 'INVALID CURRENCY CODE' TO WS-REJECT-REASON
+           END-IF.
+
+       VALIDATE-ACCOUNT-TYPE.
+           MOVE 'N' TO WS-TYPE-VALID
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-TYPE-IDX > 5
+               IF MR-ACCT-TYPE = VALID-TYPE(WS-TYPE-IDX)
+                   MOVE 'Y' TO WS-TYPE-VALID
+               END-IF
+           END-PERFORM
+           IF WS-TYPE-VALID = 'N'
+               MOVE 'N' TO WS-VALID-REQUEST
+               MOVE 'INVALID ACCOUNT TYPE' TO WS-REJECT-REASON
+           END-IF.
+
+       FIND-ACCOUNT-ENTRY.
+           MOVE 'N' TO WS-ACCT-FOUND
+           IF WS-ACCT-TABLE-COUNT > 0
+               SET ACCT-IDX TO 1
+               SEARCH ACCT-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-ACCT-FOUND
+                   WHEN ACCT-T-NUMBER(ACCT-IDX) = MR-ACCT-NUMBER
+                       AND ACCT-T-STATUS(ACCT-IDX) = 'A'
+                       MOVE 'Y' TO WS-ACCT-FOUND
+               END-SEARCH
+           END-IF.
+
+       FIND-ACCOUNT-ANY-STATUS.
+           MOVE 'N' TO WS-ACCT-EXISTS
+           IF WS-ACCT-TABLE-COUNT > 0
+               SET ACCT-IDX TO 1
+               SEARCH ACCT-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-ACCT-EXISTS
+                   WHEN ACCT-T-NUMBER(ACCT-IDX) = MR-ACCT-NUMBER
+                       MOVE 'Y' TO WS-ACCT-EXISTS
+               END-SEARCH
+           END-IF.
+
+       FIND-CUSTOMER-MASTER-ENTRY.
+           MOVE 'N' TO WS-CM-FOUND
+           IF WS-CM-TABLE-COUNT > 0
+               SET CM-IDX TO 1
+               SEARCH CM-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-CM-FOUND
+                   WHEN CM-T-ACCT(CM-IDX) = MR-ACCT-NUMBER
+                       AND CM-T-STATUS(CM-IDX) = 'A'
+                       MOVE 'Y' TO WS-CM-FOUND
+               END-SEARCH
+           END-IF.
+
+       FIND-ACCOUNT-INSERT-POS.
+           MOVE WS-ACCT-TABLE-COUNT TO WS-ACCT-INSERT-POS
+           PERFORM SHIFT-ACCOUNT-ENTRY-UP
+               UNTIL WS-ACCT-INSERT-POS = 1
+                   OR ACCT-T-NUMBER(WS-ACCT-INSERT-POS - 1)
+                       <= MR-ACCT-NUMBER.
+
+       SHIFT-ACCOUNT-ENTRY-UP.
+           MOVE ACCT-ENTRY(WS-ACCT-INSERT-POS - 1) TO
+               ACCT-ENTRY(WS-ACCT-INSERT-POS)
+           SUBTRACT 1 FROM WS-ACCT-INSERT-POS.
+
+       FIND-CM-INSERT-POS.
+           MOVE WS-CM-TABLE-COUNT TO WS-CM-INSERT-POS
+           PERFORM SHIFT-CM-ENTRY-UP
+               UNTIL WS-CM-INSERT-POS = 1
+                   OR CM-T-ACCT(WS-CM-INSERT-POS - 1)
+                       <= MR-ACCT-NUMBER.
+
+       SHIFT-CM-ENTRY-UP.
+           MOVE CM-ENTRY(WS-CM-INSERT-POS - 1) TO
+               CM-ENTRY(WS-CM-INSERT-POS)
+           SUBTRACT 1 FROM WS-CM-INSERT-POS.
+
+       APPLY-ADD-REQUEST.
+           ADD 1 TO WS-ACCT-TABLE-COUNT
+           PERFORM FIND-ACCOUNT-INSERT-POS
+           MOVE MR-ACCT-NUMBER TO ACCT-T-NUMBER(WS-ACCT-INSERT-POS)
+           MOVE MR-ACCT-TYPE TO ACCT-T-TYPE(WS-ACCT-INSERT-POS)
+           MOVE 0 TO ACCT-T-BALANCE(WS-ACCT-INSERT-POS)
+           MOVE MR-MINIMUM-BALANCE TO
+               ACCT-T-MIN-BALANCE(WS-ACCT-INSERT-POS)
+           MOVE SPACES TO ACCT-T-LAST-INTEREST(WS-ACCT-INSERT-POS)
+           MOVE SPACES TO ACCT-T-LAST-OD(WS-ACCT-INSERT-POS)
+           MOVE SPACES TO ACCT-T-OD-WAIVER-YR(WS-ACCT-INSERT-POS)
+           MOVE 0 TO ACCT-T-OD-WAIVER-CT(WS-ACCT-INSERT-POS)
+           IF MR-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO ACCT-T-CURRENCY(WS-ACCT-INSERT-POS)
+           ELSE
+               MOVE MR-CURRENCY-CODE TO
+                   ACCT-T-CURRENCY(WS-ACCT-INSERT-POS)
+           END-IF
+           MOVE 'A' TO ACCT-T-STATUS(WS-ACCT-INSERT-POS)
+
+           ADD 1 TO WS-CM-TABLE-COUNT
+           PERFORM FIND-CM-INSERT-POS
+           MOVE MR-ACCT-NUMBER TO CM-T-ACCT(WS-CM-INSERT-POS)
+           MOVE MR-CUSTOMER-NAME TO CM-T-NAME(WS-CM-INSERT-POS)
+           MOVE MR-ADDRESS-1 TO CM-T-ADDR-1(WS-CM-INSERT-POS)
+           MOVE MR-ADDRESS-2 TO CM-T-ADDR-2(WS-CM-INSERT-POS)
+           MOVE MR-CITY-STATE-ZIP TO
+               CM-T-CITY-STATE-ZIP(WS-CM-INSERT-POS)
+           MOVE MR-PHONE TO CM-T-PHONE(WS-CM-INSERT-POS)
+           MOVE MR-ACCT-TYPE TO CM-T-TYPE(WS-CM-INSERT-POS)
+           MOVE WS-TODAY-YYYYMMDD TO
+               CM-T-OPENING-DATE(WS-CM-INSERT-POS)
+           MOVE 'A' TO CM-T-STATUS(WS-CM-INSERT-POS)
+
+           ADD 1 TO WS-ADD-COUNT
+           MOVE 'ADD' TO DL-ACTION
+           MOVE MR-ACCT-NUMBER TO DL-ACCOUNT
+           MOVE 'ACCEPTED' TO DL-RESULT
+           MOVE 'Account opened' TO DL-DETAIL
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           MOVE 'ACCOUNT-ADD' TO DL-DETAIL
+           PERFORM WRITE-AUDIT-LOG.
+
+       APPLY-UPDATE-REQUEST.
+           IF MR-ACCT-TYPE NOT = SPACES
+               MOVE MR-ACCT-TYPE TO ACCT-T-TYPE(ACCT-IDX)
+           END-IF
+           IF MR-MINIMUM-BALANCE NOT = 0
+               MOVE MR-MINIMUM-BALANCE TO
+                   ACCT-T-MIN-BALANCE(ACCT-IDX)
+           END-IF
+           IF MR-CURRENCY-CODE NOT = SPACES
+               MOVE MR-CURRENCY-CODE TO ACCT-T-CURRENCY(ACCT-IDX)
+           END-IF
+
+           PERFORM FIND-CUSTOMER-MASTER-ENTRY
+           IF WS-CM-FOUND = 'Y'
+               IF MR-CUSTOMER-NAME NOT = SPACES
+                   MOVE MR-CUSTOMER-NAME TO CM-T-NAME(CM-IDX)
+               END-IF
+               IF MR-ADDRESS-1 NOT = SPACES
+                   MOVE MR-ADDRESS-1 TO CM-T-ADDR-1(CM-IDX)
+               END-IF
+               IF MR-ADDRESS-2 NOT = SPACES
+                   MOVE MR-ADDRESS-2 TO CM-T-ADDR-2(CM-IDX)
+               END-IF
+               IF MR-CITY-STATE-ZIP NOT = SPACES
+                   MOVE MR-CITY-STATE-ZIP TO
+                       CM-T-CITY-STATE-ZIP(CM-IDX)
+               END-IF
+               IF MR-PHONE NOT = SPACES
+                   MOVE MR-PHONE TO CM-T-PHONE(CM-IDX)
+               END-IF
+               IF MR-ACCT-TYPE NOT = SPACES
+                   MOVE MR-ACCT-TYPE TO CM-T-TYPE(CM-IDX)
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-UPDATE-COUNT
+           MOVE 'UPDATE' TO DL-ACTION
+           MOVE MR-ACCT-NUMBER TO DL-ACCOUNT
+           MOVE 'ACCEPTED' TO DL-RESULT
+           MOVE 'Account updated' TO DL-DETAIL
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           MOVE 'ACCOUNT-UPDATE' TO DL-DETAIL
+           PERFORM WRITE-AUDIT-LOG.
+
+       APPLY-CLOSE-REQUEST.
+           MOVE 'C' TO ACCT-T-STATUS(ACCT-IDX)
+           PERFORM FIND-CUSTOMER-MASTER-ENTRY
+           IF WS-CM-FOUND = 'Y'
+               MOVE 'C' TO CM-T-STATUS(CM-IDX)
+           END-IF
+
+           ADD 1 TO WS-CLOSE-COUNT
+           MOVE 'CLOSE' TO DL-ACTION
+           MOVE MR-ACCT-NUMBER TO DL-ACCOUNT
+           MOVE 'ACCEPTED' TO DL-RESULT
+           MOVE 'Account closed' TO DL-DETAIL
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           MOVE 'ACCOUNT-CLOSE' TO DL-DETAIL
+           PERFORM WRITE-AUDIT-LOG.
+
+       REJECT-REQUEST.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE MR-ACTION TO RJ-ACTION
+           MOVE MR-ACCT-NUMBER TO RJ-ACCT-NUMBER
+           MOVE WS-REJECT-REASON TO RJ-REASON
+           WRITE REJECT-RECORD
+
+           MOVE MR-ACTION TO DL-ACTION
+           MOVE MR-ACCT-NUMBER TO DL-ACCOUNT
+           MOVE 'REJECTED' TO DL-RESULT
+           MOVE WS-REJECT-REASON TO DL-DETAIL
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           DISPLAY "Rejected: " MR-ACTION " - Account "
+                   MR-ACCT-NUMBER " - " WS-REJECT-REASON.
+
+       WRITE-AUDIT-LOG.
+           STRING WS-AUDIT-SEQ-NUM '|' WS-CURRENT-TIMESTAMP '|'
+                  WS-RUN-ID '|' DL-DETAIL '|Account '
+                  MR-ACCT-NUMBER
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           ADD 1 TO WS-AUDIT-SEQ-NUM.
+
+       REWRITE-ACCOUNT-FILE.
+           OPEN OUTPUT ACCOUNT-FILE-NEW
+           PERFORM WRITE-ACCOUNT-ENTRY
+               VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > WS-ACCT-TABLE-COUNT
+           CLOSE ACCOUNT-FILE-NEW
+           CALL 'CBL_DELETE_FILE' USING 'account_balances.dat'
+           CALL 'CBL_RENAME_FILE' USING 'account_balances.dat.new'
+               'account_balances.dat'.
+
+       WRITE-ACCOUNT-ENTRY.
+           MOVE ACCT-T-NUMBER(ACCT-IDX) TO ACCT-NUMBER-NEW
+           MOVE ACCT-T-TYPE(ACCT-IDX) TO ACCT-TYPE-NEW
+           MOVE ACCT-T-BALANCE(ACCT-IDX) TO CURRENT-BALANCE-NEW
+           MOVE ACCT-T-MIN-BALANCE(ACCT-IDX) TO
+               MINIMUM-BALANCE-NEW
+           MOVE ACCT-T-LAST-INTEREST(ACCT-IDX) TO
+               LAST-INTEREST-DATE-NEW
+           MOVE ACCT-T-LAST-OD(ACCT-IDX) TO LAST-OD-DATE-NEW
+           MOVE ACCT-T-OD-WAIVER-YR(ACCT-IDX) TO
+               OD-WAIVER-YEAR-NEW
+           MOVE ACCT-T-OD-WAIVER-CT(ACCT-IDX) TO
+               OD-WAIVER-COUNT-NEW
+           MOVE ACCT-T-CURRENCY(ACCT-IDX) TO CURRENCY-CODE-NEW
+           MOVE ACCT-T-STATUS(ACCT-IDX) TO ACCT-STATUS-NEW
+           WRITE ACCOUNT-RECORD-NEW.
+
+       REWRITE-CUSTOMER-MASTER-FILE.
+           OPEN OUTPUT CUSTOMER-MASTER-FILE-NEW
+           PERFORM WRITE-CUSTOMER-MASTER-ENTRY
+               VARYING CM-IDX FROM 1 BY 1
+               UNTIL CM-IDX > WS-CM-TABLE-COUNT
+           CLOSE CUSTOMER-MASTER-FILE-NEW
+           CALL 'CBL_DELETE_FILE' USING 'account_master.dat'
+           CALL 'CBL_RENAME_FILE' USING 'account_master.dat.new'
+               'account_master.dat'.
+
+       WRITE-CUSTOMER-MASTER-ENTRY.
+           MOVE CM-T-ACCT(CM-IDX) TO CM-ACCT-NUMBER-NEW
+           MOVE CM-T-NAME(CM-IDX) TO CM-CUSTOMER-NAME-NEW
+           MOVE CM-T-ADDR-1(CM-IDX) TO CM-ADDRESS-1-NEW
+           MOVE CM-T-ADDR-2(CM-IDX) TO CM-ADDRESS-2-NEW
+           MOVE CM-T-CITY-STATE-ZIP(CM-IDX) TO
+               CM-CITY-STATE-ZIP-NEW
+           MOVE CM-T-PHONE(CM-IDX) TO CM-PHONE-NEW
+           MOVE CM-T-TYPE(CM-IDX) TO CM-ACCT-TYPE-NEW
+           MOVE CM-T-OPENING-DATE(CM-IDX) TO CM-OPENING-DATE-NEW
+           MOVE CM-T-STATUS(CM-IDX) TO CM-STATUS-NEW
+           WRITE CUSTOMER-MASTER-RECORD-NEW.
+
+       GENERATE-SUMMARY.
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Total Requests:' TO SL-LABEL
+           MOVE WS-REQUEST-COUNT TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Accounts Added:' TO SL-LABEL
+           MOVE WS-ADD-COUNT TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Accounts Updated:' TO SL-LABEL
+           MOVE WS-UPDATE-COUNT TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Accounts Closed:' TO SL-LABEL
+           MOVE WS-CLOSE-COUNT TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           MOVE 'Rejected:' TO SL-LABEL
+           MOVE WS-REJECT-COUNT TO SL-VALUE
+           WRITE REPORT-LINE FROM SUMMARY-LINE
+
+           DISPLAY " "
+           DISPLAY "Account maintenance completed!"
+           DISPLAY "Total requests: " WS-REQUEST-COUNT
+           DISPLAY "Added: " WS-ADD-COUNT
+           DISPLAY "Updated: " WS-UPDATE-COUNT
+           DISPLAY "Closed: " WS-CLOSE-COUNT
+           DISPLAY "Rejected: " WS-REJECT-COUNT
+           IF WS-REJECT-COUNT > 0
+               DISPLAY "Rejected requests: "
+                       "account_maintenance_rejects.dat"
+           END-IF
+           DISPLAY "Report generated: account_maintenance_report.txt".
+
+       CREATE-JOB-CONTROL-RECORD.
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'MAINTENANCE' TO JC-JOB-NAME
+           MOVE WS-CURRENT-TIMESTAMP TO JC-START-TIME
+           MOVE 'STARTED' TO JC-STATUS
+           MOVE SPACES TO JC-END-TIME
+           MOVE 0 TO JC-RECORDS-PROC
+           MOVE 0 TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
+       UPDATE-JOB-CONTROL-RECORD.
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-END-TIME FROM TIME
+           STRING WS-JOB-END-DATE WS-JOB-END-TIME
+               DELIMITED BY SIZE INTO WS-JOB-END-TIMESTAMP
+           OPEN EXTEND JOB-CONTROL
+           MOVE WS-JOB-ID TO JC-JOB-ID
+           MOVE 'MAINTENANCE' TO JC-JOB-NAME
+           MOVE WS-CURRENT-TIMESTAMP TO JC-START-TIME
+           MOVE 'COMPLETED' TO JC-STATUS
+           MOVE WS-JOB-END-TIMESTAMP TO JC-END-TIME
+           MOVE WS-REQUEST-COUNT TO JC-RECORDS-PROC
+           MOVE WS-REJECT-COUNT TO JC-RECORDS-ERROR
+           WRITE JOB-CONTROL-RECORD
+           CLOSE JOB-CONTROL.
+
+       CLEANUP.
+           CLOSE MAINTENANCE-FILE
+           CLOSE MAINTENANCE-REPORT
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-LOG.
