@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobHistoryReport.
+       AUTHOR. Banking Operations Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-CONTROL ASSIGN TO 'job-control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-REPORT ASSIGN TO 'job_history_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-CONTROL.
+       01  JOB-CONTROL-RECORD.
+           05  JC-JOB-ID         PIC 9(9).
+           05  JC-JOB-NAME       PIC X(15).
+           05  JC-START-TIME     PIC X(14).
+           05  JC-STATUS         PIC X(10).
+           05  JC-END-TIME       PIC X(14).
+           05  JC-RECORDS-PROC   PIC 9(9).
+           05  JC-RECORDS-ERROR  PIC 9(9).
+
+       FD  HISTORY-REPORT.
+       01  REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                PIC X VALUE 'N'.
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR           PIC 9(4).
+           05  WS-MONTH          PIC 99.
+           05  WS-DAY            PIC 99.
+       01  WS-FORMATTED-DATE     PIC X(10).
+
+       01  WS-JOB-COUNT          PIC 9(7) VALUE 0.
+       01  WS-COMPLETED-COUNT    PIC 9(7) VALUE 0.
+       01  WS-STARTED-COUNT      PIC 9(7) VALUE 0.
+       01  WS-FAILED-COUNT       PIC 9(7) VALUE 0.
+       01  WS-TOTAL-RECORDS-PROC PIC 9(10) VALUE 0.
+       01  WS-TOTAL-RECORDS-ERR  PIC 9(10) VALUE 0.
+
+       01  HEADER-1.
+           05  FILLER            PIC X(132) VALUE ALL '='.
+       01  HEADER-2.
+           05  FILLER            PIC X(40) VALUE SPACES.
+           05  FILLER            PIC X(52)
+               VALUE 'BATCH JOB HISTORY REPORT'.
+           05  FILLER            PIC X(40) VALUE SPACES.
+       01  HEADER-3.
+           05  FILLER            PIC X(15) VALUE 'Report Date: '.
+           05  H3-DATE           PIC X(10).
+           05  FILLER            PIC X(107) VALUE SPACES.
+
+       01  SECTION-HEADER.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  SH-TITLE          PIC X(50).
+           05  FILLER            PIC X(77) VALUE SPACES.
+
+       01  DETAIL-HEADER.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  FILLER            PIC X(9) VALUE 'Job ID'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(15) VALUE 'Job Name'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE 'Start Time'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE 'Status'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE 'End Time'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE 'Processed'.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE 'Errors'.
+           05  FILLER            PIC X(31) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  DL-JOB-ID         PIC Z(8)9.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-JOB-NAME       PIC X(15).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-START-TIME     PIC X(14).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-STATUS         PIC X(10).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-END-TIME       PIC X(14).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-RECORDS-PROC   PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DL-RECORDS-ERROR  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER            PIC X(31) VALUE SPACES.
+
+       01  COUNT-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  CL-LABEL          PIC X(40).
+           05  CL-COUNT          PIC Z,ZZZ,ZZZ,ZZ9.
+           05  FILLER            PIC X(70) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-JOB
+           PERFORM PROCESS-JOB-HISTORY
+           PERFORM GENERATE-SUMMARY
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZE-JOB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-MONTH '/' WS-DAY '/' WS-YEAR
+               DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+
+           OPEN INPUT JOB-CONTROL
+           OPEN OUTPUT HISTORY-REPORT
+
+           WRITE REPORT-LINE FROM HEADER-1
+           WRITE REPORT-LINE FROM HEADER-2
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE WS-FORMATTED-DATE TO H3-DATE
+           WRITE REPORT-LINE FROM HEADER-3
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'JOB RUN HISTORY' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           WRITE REPORT-LINE FROM DETAIL-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+
+           DISPLAY "========================================="
+           DISPLAY "JOB HISTORY REPORT STARTED"
+           DISPLAY "========================================="
+           DISPLAY "Report Date: " WS-FORMATTED-DATE
+           DISPLAY " ".
+
+       PROCESS-JOB-HISTORY.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ JOB-CONTROL
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-SINGLE-JOB-RECORD
+               END-READ
+           END-PERFORM.
+
+       PROCESS-SINGLE-JOB-RECORD.
+           ADD 1 TO WS-JOB-COUNT
+           ADD JC-RECORDS-PROC TO WS-TOTAL-RECORDS-PROC
+           ADD JC-RECORDS-ERROR TO WS-TOTAL-RECORDS-ERR
+
+           EVALUATE JC-STATUS
+               WHEN 'COMPLETED'
+                   ADD 1 TO WS-COMPLETED-COUNT
+               WHEN 'STARTED'
+                   ADD 1 TO WS-STARTED-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-FAILED-COUNT
+           END-EVALUATE
+
+           MOVE JC-JOB-ID TO DL-JOB-ID
+           MOVE JC-JOB-NAME TO DL-JOB-NAME
+           MOVE JC-START-TIME TO DL-START-TIME
+           MOVE JC-STATUS TO DL-STATUS
+           MOVE JC-END-TIME TO DL-END-TIME
+           MOVE JC-RECORDS-PROC TO DL-RECORDS-PROC
+           MOVE JC-RECORDS-ERROR TO DL-RECORDS-ERROR
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+       GENERATE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'JOB HISTORY SUMMARY' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Total Job Runs:' TO CL-LABEL
+           MOVE WS-JOB-COUNT TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE 'Completed:' TO CL-LABEL
+           MOVE WS-COMPLETED-COUNT TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE 'Still Started/Incomplete:' TO CL-LABEL
+           MOVE WS-STARTED-COUNT TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE 'Failed/Other Status:' TO CL-LABEL
+           MOVE WS-FAILED-COUNT TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE 'Total Records Processed:' TO CL-LABEL
+           MOVE WS-TOTAL-RECORDS-PROC TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE 'Total Records In Error:' TO CL-LABEL
+           MOVE WS-TOTAL-RECORDS-ERR TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM HEADER-1
+
+           DISPLAY " "
+           DISPLAY "Job history report completed:"
+           DISPLAY "  Total job runs: " WS-JOB-COUNT
+           DISPLAY "  Completed: " WS-COMPLETED-COUNT
+           DISPLAY "  Failed/Other: " WS-FAILED-COUNT
+           DISPLAY " "
+           DISPLAY "Report generated: job_history_report.txt"
+           DISPLAY "========================================="
+           DISPLAY "JOB HISTORY REPORT COMPLETED"
+           DISPLAY "=========================================".
+
+       CLEANUP.
+           CLOSE JOB-CONTROL
+           CLOSE HISTORY-REPORT.
