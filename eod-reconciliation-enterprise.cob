@@ -23,6 +23,8 @@
                FILE STATUS IS WS-CHECKPOINT-STATUS.
            SELECT PROCESSED-TXN-LOG ASSIGN TO 'processed_txn_log.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'account_balances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +36,7 @@
            05  TXN-AMOUNT        PIC 9(8)V99.
            05  TXN-REF           PIC X(15).
            05  TXN-CHANNEL       PIC X(10).
+           05  TXN-CURRENCY      PIC X(3).
 
        FD  RECON-REPORT.
        01  REPORT-LINE           PIC X(132).
@@ -79,6 +82,19 @@
            05  PT-TIMESTAMP      PIC X(14).
            05  PT-HASH           PIC X(32).
 
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER       PIC X(12).
+           05  ACCT-TYPE         PIC X(8).
+           05  CURRENT-BALANCE   PIC S9(10)V99.
+           05  MINIMUM-BALANCE   PIC 9(10)V99.
+           05  LAST-INTEREST-DATE PIC X(8).
+           05  LAST-OD-DATE      PIC X(8).
+           05  OD-WAIVER-YEAR    PIC X(4).
+           05  OD-WAIVER-COUNT   PIC 9(2).
+           05  CURRENCY-CODE     PIC X(3).
+           05  ACCT-STATUS       PIC X(1).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                PIC X VALUE 'N'.
        01  WS-RUN-ID             PIC X(20).
@@ -91,12 +107,21 @@
        01  WS-CLOSING-BALANCE    PIC 9(10)V99.
        01  WS-CALCULATED-BALANCE PIC 9(10)V99.
        01  WS-DIFFERENCE         PIC S9(10)V99.
+
+      *    THE GL CONTROL ACCOUNT CARRIES THE BOOK BALANCE THIS JOB
+      *    RECONCILES AGAINST; THE EOD TRANSACTION FEED HAS NO
+      *    PER-TRANSACTION ACCOUNT NUMBER TO POST AGAINST INDIVIDUALLY.
+       01  WS-CONTROL-ACCOUNT-NUMBER PIC X(12) VALUE 'GL0000000001'.
+       01  WS-ACCT-EOF           PIC X VALUE 'N'.
+       01  WS-CONTROL-BALANCE    PIC S9(10)V99 VALUE 0.
        
        01  WS-TRANSACTION-COUNT  PIC 9(9) VALUE 0.
        01  WS-CREDIT-COUNT       PIC 9(9) VALUE 0.
        01  WS-DEBIT-COUNT        PIC 9(9) VALUE 0.
        01  WS-ERROR-COUNT        PIC 9(7) VALUE 0.
        01  WS-DUPLICATE-COUNT    PIC 9(7) VALUE 0.
+       01  WS-DUP-FOUND          PIC X VALUE 'N'.
+       01  WS-DUP-TABLE-COUNT    PIC 9(5) VALUE 0.
        01  WS-CHECKPOINT-COUNTER PIC 9(5) VALUE 0.
        01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
        01  WS-AUDIT-SEQ-NUM      PIC 9(9) VALUE 1.
@@ -122,10 +147,47 @@
        01  WS-FORMATTED-TIME     PIC X(8).
        01  WS-RECON-STATUS       PIC X(20).
        01  WS-CONTROL-TOTAL-STATUS PIC X(20).
+       01  WS-TREND-STATUS       PIC X(20) VALUE 'NO HISTORY'.
+       01  WS-TREND-EOF          PIC X VALUE 'N'.
+       01  WS-TREND-MAX-HISTORY  PIC 9(3) VALUE 30.
+       01  WS-TREND-RUN-COUNT    PIC 9(5) VALUE 0.
+       01  WS-TREND-SUM-PROC     PIC 9(11) VALUE 0.
+       01  WS-TREND-SUM-ERROR    PIC 9(11) VALUE 0.
+       01  WS-TREND-AVG-PROC     PIC 9(9) VALUE 0.
+       01  WS-TREND-AVG-ERROR    PIC 9(9) VALUE 0.
+       01  WS-TREND-SLOT         PIC 9(3) VALUE 0.
+       01  WS-TREND-IDX          PIC 9(3) VALUE 0.
+       01  WS-TREND-PROC-TABLE.
+           05  WS-TREND-PROC-ENTRY PIC 9(11) OCCURS 30 TIMES.
+       01  WS-TREND-ERROR-TABLE.
+           05  WS-TREND-ERROR-ENTRY PIC 9(11) OCCURS 30 TIMES.
+       01  WS-STALE-CHECKPOINT   PIC X VALUE 'N'.
        
        01  WS-GL-CASH-ACCOUNT    PIC X(10) VALUE '1010-CASH'.
        01  WS-GL-REVENUE-ACCOUNT PIC X(10) VALUE '4000-REV'.
        01  WS-GL-EXPENSE-ACCOUNT PIC X(10) VALUE '5000-EXP'.
+       01  WS-GL-BRANCH-REVENUE  PIC X(10) VALUE '4010-BRCH'.
+       01  WS-GL-ATM-REVENUE     PIC X(10) VALUE '4020-ATM'.
+       01  WS-GL-ONLINE-REVENUE  PIC X(10) VALUE '4030-ONLN'.
+       01  WS-GL-MOBILE-REVENUE  PIC X(10) VALUE '4040-MOBL'.
+       01  WS-GL-WIRE-REVENUE    PIC X(10) VALUE '4050-WIRE'.
+       01  WS-GL-BRANCH-EXPENSE  PIC X(10) VALUE '5010-BRCH'.
+       01  WS-GL-ATM-EXPENSE     PIC X(10) VALUE '5020-ATM'.
+       01  WS-GL-ONLINE-EXPENSE  PIC X(10) VALUE '5030-ONLN'.
+       01  WS-GL-MOBILE-EXPENSE  PIC X(10) VALUE '5040-MOBL'.
+       01  WS-GL-WIRE-EXPENSE    PIC X(10) VALUE '5050-WIRE'.
+       01  WS-GL-MAPPED-ACCOUNT  PIC X(10).
+
+       01  WS-HASH-INPUT         PIC X(60).
+       01  WS-HASH-ACCUM         PIC 9(18) VALUE 0.
+       01  WS-HASH-IDX           PIC 9(3).
+       01  WS-HASH-CHAR-VAL      PIC 9(3).
+
+       01  WS-DUP-TABLE.
+           05  WS-DUP-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-DUP-TABLE-COUNT
+                   INDEXED BY WS-DUP-IDX.
+               10  WS-DUP-REF    PIC X(15).
        
        01  HEADER-1.
            05  FILLER            PIC X(132) VALUE ALL '='.
@@ -185,6 +247,7 @@
            PERFORM PROCESS-TRANSACTIONS
            PERFORM PERFORM-RECONCILIATION
            PERFORM VALIDATE-CONTROL-TOTALS
+           PERFORM CHECK-VOLUME-TREND
            PERFORM GENERATE-REPORT
            PERFORM FINALIZE-JOB
            PERFORM CLEANUP
@@ -212,9 +275,12 @@
            OPEN OUTPUT ERROR-LOG
            OPEN OUTPUT AUDIT-LOG
            OPEN OUTPUT GL-POSTING
+
+           PERFORM LOAD-PROCESSED-TXN-LOG
            OPEN EXTEND PROCESSED-TXN-LOG
            
-           CALL 'DataProgram' USING 'READ', WS-OPENING-BALANCE
+           PERFORM READ-CONTROL-ACCOUNT-BALANCE
+           MOVE WS-CONTROL-BALANCE TO WS-OPENING-BALANCE
            MOVE WS-OPENING-BALANCE TO WS-CALCULATED-BALANCE
            
            PERFORM WRITE-AUDIT-LOG
@@ -230,6 +296,25 @@
            DISPLAY "Checkpoint Interval: " WS-CHECKPOINT-INTERVAL
            DISPLAY " ".
 
+       LOAD-PROCESSED-TXN-LOG.
+           MOVE 0 TO WS-DUP-TABLE-COUNT
+           OPEN INPUT PROCESSED-TXN-LOG
+           PERFORM READ-PROCESSED-TXN-ENTRY UNTIL WS-EOF = 'Y'
+           CLOSE PROCESSED-TXN-LOG
+           MOVE 'N' TO WS-EOF.
+
+       READ-PROCESSED-TXN-ENTRY.
+           READ PROCESSED-TXN-LOG
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF WS-DUP-TABLE-COUNT < 5000
+                       ADD 1 TO WS-DUP-TABLE-COUNT
+                       SET WS-DUP-IDX TO WS-DUP-TABLE-COUNT
+                       MOVE PT-TXN-REF TO WS-DUP-REF(WS-DUP-IDX)
+                   END-IF
+           END-READ.
+
        GENERATE-RUN-ID.
            STRING 'EOD-' WS-START-DATE '-' WS-START-TIME
                DELIMITED BY SIZE INTO WS-RUN-ID.
@@ -259,24 +344,50 @@
 
        CHECK-RESTART-MODE.
            MOVE 'N' TO WS-RESTART-MODE
+           MOVE 'N' TO WS-STALE-CHECKPOINT
            OPEN INPUT CHECKPOINT-FILE
            IF WS-CHECKPOINT-STATUS = '00'
                READ CHECKPOINT-FILE
                    AT END
                        MOVE 'N' TO WS-RESTART-MODE
                    NOT AT END
-                       MOVE 'Y' TO WS-RESTART-MODE
-                       MOVE CP-LAST-TXN-REF TO WS-LAST-CHECKPOINT
-                       MOVE CP-RECORDS-PROC TO WS-TRANSACTION-COUNT
-                       MOVE CP-BALANCE TO WS-CALCULATED-BALANCE
-                       DISPLAY "RESTART MODE: Resuming from checkpoint"
-                       DISPLAY "Last processed: " WS-LAST-CHECKPOINT
-                       DISPLAY "Records already processed: " 
-                               WS-TRANSACTION-COUNT
+                       IF CP-TIMESTAMP(1:8) NOT = WS-START-DATE
+                           MOVE 'Y' TO WS-STALE-CHECKPOINT
+                           PERFORM RAISE-STALE-CHECKPOINT-ALERT
+                       ELSE
+                           PERFORM RESUME-FROM-CHECKPOINT
+                       END-IF
                END-READ
                CLOSE CHECKPOINT-FILE
            END-IF.
 
+       RESUME-FROM-CHECKPOINT.
+           MOVE 'Y' TO WS-RESTART-MODE
+           MOVE CP-LAST-TXN-REF TO WS-LAST-CHECKPOINT
+           MOVE CP-RECORDS-PROC TO WS-TRANSACTION-COUNT
+           MOVE CP-BALANCE TO WS-CALCULATED-BALANCE
+           DISPLAY "RESTART MODE: Resuming from checkpoint"
+           DISPLAY "Last processed: " WS-LAST-CHECKPOINT
+           DISPLAY "Records already processed: " WS-TRANSACTION-COUNT.
+
+       RAISE-STALE-CHECKPOINT-ALERT.
+           STRING WS-AUDIT-SEQ-NUM '|' WS-CURRENT-TIMESTAMP '|'
+                  WS-RUN-ID '|OPERATOR-ALERT|Stale checkpoint found, '
+                  'dated ' CP-TIMESTAMP
+                  ' - not resuming, checkpoint ignored'
+               DELIMITED BY SIZE INTO ERROR-LINE
+           WRITE ERROR-LINE
+           ADD 1 TO WS-AUDIT-SEQ-NUM
+           DISPLAY "*****************************************"
+           DISPLAY "OPERATOR ALERT: STALE CHECKPOINT DETECTED"
+           DISPLAY "Checkpoint timestamp: " CP-TIMESTAMP
+           DISPLAY "Current business date: " WS-START-DATE
+           DISPLAY "This checkpoint predates today's run and will"
+           DISPLAY "NOT be used to resume processing. Investigate"
+           DISPLAY "whether a prior run abended before deleting"
+           DISPLAY "eod_checkpoint.dat."
+           DISPLAY "*****************************************".
+
        PROCESS-TRANSACTIONS.
            PERFORM UNTIL WS-EOF = 'Y'
                READ TRANSACTION-FILE
@@ -297,10 +408,10 @@
            END-IF
            
            PERFORM CHECK-DUPLICATE
-           IF WS-DUPLICATE-COUNT = 0
+           IF WS-DUP-FOUND = 'N'
                ADD 1 TO WS-TRANSACTION-COUNT
                ADD TXN-AMOUNT TO WS-INPUT-HASH-TOTAL
-               
+
                EVALUATE TXN-TYPE
                    WHEN 'CREDIT'
                        PERFORM PROCESS-CREDIT-TXN
@@ -309,13 +420,34 @@
                    WHEN OTHER
                        PERFORM LOG-ERROR
                END-EVALUATE
-               
+
                PERFORM LOG-PROCESSED-TXN
                PERFORM CHECK-CHECKPOINT
+           ELSE
+               ADD 1 TO WS-DUPLICATE-COUNT
+               PERFORM LOG-DUPLICATE
            END-IF.
 
        CHECK-DUPLICATE.
-           MOVE 0 TO WS-DUPLICATE-COUNT.
+           MOVE 'N' TO WS-DUP-FOUND
+           IF WS-DUP-TABLE-COUNT > 0
+               SET WS-DUP-IDX TO 1
+               SEARCH WS-DUP-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-DUP-FOUND
+                   WHEN WS-DUP-REF(WS-DUP-IDX) = TXN-REF
+                       MOVE 'Y' TO WS-DUP-FOUND
+               END-SEARCH
+           END-IF.
+
+       LOG-DUPLICATE.
+           STRING WS-AUDIT-SEQ-NUM '|' WS-CURRENT-TIMESTAMP '|'
+                  WS-RUN-ID '|DUPLICATE|Transaction reference '
+                  TXN-REF ' already processed - skipped'
+               DELIMITED BY SIZE INTO ERROR-LINE
+           WRITE ERROR-LINE
+           ADD 1 TO WS-AUDIT-SEQ-NUM
+           DISPLAY "Duplicate skipped: " TXN-REF.
 
        PROCESS-CREDIT-TXN.
            ADD 1 TO WS-CREDIT-COUNT
@@ -342,45 +474,101 @@
            PERFORM CREATE-GL-POSTING-DEBIT.
 
        CREATE-GL-POSTING-CREDIT.
+           PERFORM MAP-CHANNEL-REVENUE-ACCOUNT
            MOVE WS-RUN-ID TO GL-RUN-ID
            MOVE TXN-REF TO GL-TXN-REF
            MOVE WS-GL-CASH-ACCOUNT TO GL-ACCOUNT
            MOVE TXN-AMOUNT TO GL-DEBIT-AMOUNT
            MOVE 0 TO GL-CREDIT-AMOUNT
-           STRING 'CREDIT-' TXN-CHANNEL DELIMITED BY SIZE 
-               INTO GL-DESCRIPTION
+           STRING 'CREDIT-' TXN-CHANNEL '-' TXN-CURRENCY
+               DELIMITED BY SIZE INTO GL-DESCRIPTION
            MOVE TXN-DATE TO GL-POST-DATE
            MOVE TXN-TIME TO GL-POST-TIME
            WRITE GL-RECORD
-           
-           MOVE WS-GL-REVENUE-ACCOUNT TO GL-ACCOUNT
+
+           MOVE WS-GL-MAPPED-ACCOUNT TO GL-ACCOUNT
            MOVE 0 TO GL-DEBIT-AMOUNT
            MOVE TXN-AMOUNT TO GL-CREDIT-AMOUNT
            WRITE GL-RECORD.
 
        CREATE-GL-POSTING-DEBIT.
+           PERFORM MAP-CHANNEL-EXPENSE-ACCOUNT
            MOVE WS-RUN-ID TO GL-RUN-ID
            MOVE TXN-REF TO GL-TXN-REF
-           MOVE WS-GL-EXPENSE-ACCOUNT TO GL-ACCOUNT
+           MOVE WS-GL-MAPPED-ACCOUNT TO GL-ACCOUNT
            MOVE TXN-AMOUNT TO GL-DEBIT-AMOUNT
            MOVE 0 TO GL-CREDIT-AMOUNT
-           STRING 'DEBIT-' TXN-CHANNEL DELIMITED BY SIZE 
-               INTO GL-DESCRIPTION
+           STRING 'DEBIT-' TXN-CHANNEL '-' TXN-CURRENCY
+               DELIMITED BY SIZE INTO GL-DESCRIPTION
            MOVE TXN-DATE TO GL-POST-DATE
            MOVE TXN-TIME TO GL-POST-TIME
            WRITE GL-RECORD
-           
+
            MOVE WS-GL-CASH-ACCOUNT TO GL-ACCOUNT
            MOVE 0 TO GL-DEBIT-AMOUNT
            MOVE TXN-AMOUNT TO GL-CREDIT-AMOUNT
            WRITE GL-RECORD.
 
+       MAP-CHANNEL-REVENUE-ACCOUNT.
+           EVALUATE TXN-CHANNEL
+               WHEN 'BRANCH'
+                   MOVE WS-GL-BRANCH-REVENUE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'ATM'
+                   MOVE WS-GL-ATM-REVENUE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'ONLINE'
+                   MOVE WS-GL-ONLINE-REVENUE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'MOBILE'
+                   MOVE WS-GL-MOBILE-REVENUE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'WIRE'
+                   MOVE WS-GL-WIRE-REVENUE TO WS-GL-MAPPED-ACCOUNT
+               WHEN OTHER
+                   MOVE WS-GL-REVENUE-ACCOUNT TO WS-GL-MAPPED-ACCOUNT
+           END-EVALUATE.
+
+       MAP-CHANNEL-EXPENSE-ACCOUNT.
+           EVALUATE TXN-CHANNEL
+               WHEN 'BRANCH'
+                   MOVE WS-GL-BRANCH-EXPENSE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'ATM'
+                   MOVE WS-GL-ATM-EXPENSE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'ONLINE'
+                   MOVE WS-GL-ONLINE-EXPENSE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'MOBILE'
+                   MOVE WS-GL-MOBILE-EXPENSE TO WS-GL-MAPPED-ACCOUNT
+               WHEN 'WIRE'
+                   MOVE WS-GL-WIRE-EXPENSE TO WS-GL-MAPPED-ACCOUNT
+               WHEN OTHER
+                   MOVE WS-GL-EXPENSE-ACCOUNT TO WS-GL-MAPPED-ACCOUNT
+           END-EVALUATE.
+
        LOG-PROCESSED-TXN.
            MOVE WS-RUN-ID TO PT-RUN-ID
            MOVE TXN-REF TO PT-TXN-REF
            MOVE WS-CURRENT-TIMESTAMP TO PT-TIMESTAMP
-           MOVE SPACES TO PT-HASH
-           WRITE PROCESSED-TXN-RECORD.
+           PERFORM COMPUTE-TAMPER-HASH
+           WRITE PROCESSED-TXN-RECORD
+
+           IF WS-DUP-TABLE-COUNT < 5000
+               ADD 1 TO WS-DUP-TABLE-COUNT
+               SET WS-DUP-IDX TO WS-DUP-TABLE-COUNT
+               MOVE TXN-REF TO WS-DUP-REF(WS-DUP-IDX)
+           END-IF.
+
+       COMPUTE-TAMPER-HASH.
+           MOVE SPACES TO WS-HASH-INPUT
+           STRING PT-RUN-ID PT-TXN-REF PT-TIMESTAMP TXN-AMOUNT
+               DELIMITED BY SIZE INTO WS-HASH-INPUT
+           MOVE 0 TO WS-HASH-ACCUM
+           PERFORM ACCUMULATE-HASH-CHAR VARYING WS-HASH-IDX
+               FROM 1 BY 1 UNTIL WS-HASH-IDX > 60
+           MOVE WS-HASH-ACCUM TO PT-HASH.
+
+       ACCUMULATE-HASH-CHAR.
+           COMPUTE WS-HASH-CHAR-VAL =
+               FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1))
+           COMPUTE WS-HASH-ACCUM =
+               FUNCTION MOD((WS-HASH-ACCUM * 31) + WS-HASH-CHAR-VAL,
+                   999999999999999999).
 
        CHECK-CHECKPOINT.
            ADD 1 TO WS-CHECKPOINT-COUNTER
@@ -410,8 +598,9 @@
            ADD 1 TO WS-AUDIT-SEQ-NUM.
 
        PERFORM-RECONCILIATION.
-           CALL 'DataProgram' USING 'READ', WS-CLOSING-BALANCE
-           COMPUTE WS-DIFFERENCE = 
+           PERFORM READ-CONTROL-ACCOUNT-BALANCE
+           MOVE WS-CONTROL-BALANCE TO WS-CLOSING-BALANCE
+           COMPUTE WS-DIFFERENCE =
                WS-CLOSING-BALANCE - WS-CALCULATED-BALANCE
            
            IF WS-DIFFERENCE = 0
@@ -434,6 +623,85 @@
                DISPLAY "Output Hash: " WS-OUTPUT-HASH-TOTAL
            END-IF.
 
+       CHECK-VOLUME-TREND.
+           MOVE 0 TO WS-TREND-SUM-PROC
+           MOVE 0 TO WS-TREND-SUM-ERROR
+           MOVE 0 TO WS-TREND-RUN-COUNT
+           MOVE 0 TO WS-TREND-SLOT
+           MOVE 'N' TO WS-TREND-EOF
+           OPEN INPUT JOB-CONTROL
+           PERFORM ACCUMULATE-TREND-RECORD UNTIL WS-TREND-EOF = 'Y'
+           CLOSE JOB-CONTROL
+
+           PERFORM SUM-TREND-TABLE
+               VARYING WS-TREND-IDX FROM 1 BY 1
+               UNTIL WS-TREND-IDX > WS-TREND-RUN-COUNT
+
+           IF WS-TREND-RUN-COUNT > 0
+               COMPUTE WS-TREND-AVG-PROC =
+                   WS-TREND-SUM-PROC / WS-TREND-RUN-COUNT
+               COMPUTE WS-TREND-AVG-ERROR =
+                   WS-TREND-SUM-ERROR / WS-TREND-RUN-COUNT
+               PERFORM EVALUATE-TREND-DEVIATION
+           ELSE
+               MOVE 'NO HISTORY' TO WS-TREND-STATUS
+           END-IF.
+
+       ACCUMULATE-TREND-RECORD.
+           READ JOB-CONTROL
+               AT END
+                   MOVE 'Y' TO WS-TREND-EOF
+               NOT AT END
+                   IF JC-JOB-NAME = 'EOD-RECON' AND
+                      JC-STATUS = 'COMPLETED'
+                       ADD 1 TO WS-TREND-SLOT
+                       IF WS-TREND-SLOT > WS-TREND-MAX-HISTORY
+                           MOVE 1 TO WS-TREND-SLOT
+                       END-IF
+                       MOVE JC-RECORDS-PROC TO
+                           WS-TREND-PROC-ENTRY(WS-TREND-SLOT)
+                       MOVE JC-RECORDS-ERROR TO
+                           WS-TREND-ERROR-ENTRY(WS-TREND-SLOT)
+                       IF WS-TREND-RUN-COUNT < WS-TREND-MAX-HISTORY
+                           ADD 1 TO WS-TREND-RUN-COUNT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       SUM-TREND-TABLE.
+           ADD WS-TREND-PROC-ENTRY(WS-TREND-IDX) TO WS-TREND-SUM-PROC
+           ADD WS-TREND-ERROR-ENTRY(WS-TREND-IDX) TO WS-TREND-SUM-ERROR.
+
+       EVALUATE-TREND-DEVIATION.
+           MOVE 'NORMAL' TO WS-TREND-STATUS
+           IF WS-TREND-AVG-PROC > 0
+               IF WS-TRANSACTION-COUNT < WS-TREND-AVG-PROC / 2 OR
+                  WS-TRANSACTION-COUNT > WS-TREND-AVG-PROC * 2
+                   MOVE 'VOLUME ANOMALY' TO WS-TREND-STATUS
+               END-IF
+           END-IF
+           IF WS-TREND-AVG-ERROR > 0
+               IF WS-ERROR-COUNT > WS-TREND-AVG-ERROR * 3
+                   MOVE 'ERROR RATE ANOMALY' TO WS-TREND-STATUS
+               END-IF
+           END-IF
+           IF WS-TREND-STATUS NOT = 'NORMAL'
+               PERFORM WRITE-TREND-ALERT
+           END-IF.
+
+       WRITE-TREND-ALERT.
+           STRING WS-AUDIT-SEQ-NUM '|' WS-CURRENT-TIMESTAMP '|'
+                  WS-RUN-ID '|TREND-ALERT|' WS-TREND-STATUS
+                  ' - txns=' WS-TRANSACTION-COUNT
+                  ' avg-txns=' WS-TREND-AVG-PROC
+                  ' errors=' WS-ERROR-COUNT
+                  ' avg-errors=' WS-TREND-AVG-ERROR
+               DELIMITED BY SIZE INTO ERROR-LINE
+           WRITE ERROR-LINE
+           ADD 1 TO WS-AUDIT-SEQ-NUM
+           DISPLAY "TREND ALERT: " WS-TREND-STATUS
+                   " - today's volume deviates from recent average".
+
        GENERATE-REPORT.
            WRITE REPORT-LINE FROM HEADER-1
            WRITE REPORT-LINE FROM HEADER-2
@@ -506,6 +774,29 @@
            MOVE WS-CONTROL-TOTAL-STATUS TO SL-STATUS
            WRITE REPORT-LINE FROM STATUS-LINE
            
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'VOLUME TREND ANALYSIS' TO SH-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADER
+           WRITE REPORT-LINE FROM HEADER-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 'Recent Average Transactions/Run:' TO CL-LABEL
+           MOVE WS-TREND-AVG-PROC TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE 'Recent Average Errors/Run:' TO CL-LABEL
+           MOVE WS-TREND-AVG-ERROR TO CL-COUNT
+           WRITE REPORT-LINE FROM COUNT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'Volume Trend Status:' TO SL-LABEL
+           MOVE WS-TREND-STATUS TO SL-STATUS
+           WRITE REPORT-LINE FROM STATUS-LINE
+
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
            WRITE REPORT-LINE
@@ -597,6 +888,23 @@
            OPEN OUTPUT CHECKPOINT-FILE
            CLOSE CHECKPOINT-FILE.
 
+       READ-CONTROL-ACCOUNT-BALANCE.
+           MOVE 'N' TO WS-ACCT-EOF
+           MOVE 0 TO WS-CONTROL-BALANCE
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               READ ACCOUNT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF
+                   NOT AT END
+                       IF ACCT-NUMBER = WS-CONTROL-ACCOUNT-NUMBER
+                           MOVE CURRENT-BALANCE TO WS-CONTROL-BALANCE
+                           MOVE 'Y' TO WS-ACCT-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
        CLEANUP.
            CLOSE TRANSACTION-FILE
            CLOSE RECON-REPORT
